@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADFUNC.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Manutencao do arquivo mestre de funcionarios
+      *             (EMPREG) - inclusao, alteracao, exclusao e consulta
+      *             por matricula, via menu interativo. Toda inclusao,
+      *             alteracao e exclusao tambem grava um registro de
+      *             trilha de auditoria (EMPLOG) com operador, data/hora
+      *             e valores de antes e depois.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      *   09/08/2026 LHP  Trilha de auditoria (EMPLOG) a cada alteracao
+      *                   de registro de funcionario.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT EMPLOG-ARQ
+               ASSIGN TO "EMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       FD  EMPLOG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY LOGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-EMPLOG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-CONTINUA             PIC X(01) VALUE 'S'.
+               88 WS-SAIR-DO-MENU     VALUE 'N'.
+
+       01  WS-OPCAO                   PIC 9(01) VALUE 0.
+
+       01  WS-OPERADOR                PIC X(08) VALUE SPACES.
+
+       01  WS-DATA-HORA-LOG.
+           05 WS-DATAHORA-LOG-DATA    PIC 9(08).
+           05 WS-DATAHORA-LOG-HORA    PIC 9(06).
+
+       01  WS-VALORES-ANTES.
+           05 WS-ANTES-NOME           PIC X(30) VALUE SPACES.
+           05 WS-ANTES-SALARIO        PIC S9(07)V99 VALUE 0.
+
+       01  WS-LOG-OPERACAO            PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EXIBIR-MENU THRU 2000-EXIT
+               UNTIL WS-SAIR-DO-MENU.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - identifica o operador, abre o mestre em modo
+      * de atualizacao (criando-o se ainda nao existir, status 35) e o
+      * arquivo de trilha de auditoria em modo de inclusao (EXTEND).
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           OPEN I-O EMPREG-ARQ.
+           IF WS-EMPREG-STATUS = '35'
+               OPEN OUTPUT EMPREG-ARQ
+               CLOSE EMPREG-ARQ
+               OPEN I-O EMPREG-ARQ
+           END-IF.
+           OPEN EXTEND EMPLOG-ARQ.
+           IF WS-EMPLOG-STATUS = '05' OR WS-EMPLOG-STATUS = '35'
+               OPEN OUTPUT EMPLOG-ARQ
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXIBIR-MENU - le a opcao do usuario e direciona para a
+      * rotina de manutencao correspondente.
+      ******************************************************************
+       2000-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '=== MANUTENCAO DE FUNCIONARIOS ==='.
+           DISPLAY '1 - INCLUIR FUNCIONARIO'.
+           DISPLAY '2 - ALTERAR FUNCIONARIO'.
+           DISPLAY '3 - EXCLUIR FUNCIONARIO'.
+           DISPLAY '4 - CONSULTAR FUNCIONARIO'.
+           DISPLAY '9 - SAIR'.
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1 PERFORM 3000-INCLUIR THRU 3000-EXIT
+               WHEN 2 PERFORM 4000-ALTERAR THRU 4000-EXIT
+               WHEN 3 PERFORM 5000-EXCLUIR THRU 5000-EXIT
+               WHEN 4 PERFORM 6000-CONSULTAR THRU 6000-EXIT
+               WHEN 9 MOVE 'N' TO WS-CONTINUA
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-INCLUIR - grava um novo funcionario no mestre.
+      ******************************************************************
+       3000-INCLUIR.
+           MOVE SPACES TO EMP-REGISTRO.
+           DISPLAY 'MATRICULA......: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           DISPLAY 'NOME...........: ' WITH NO ADVANCING.
+           ACCEPT EMP-NOME.
+           DISPLAY 'DEPARTAMENTO...: ' WITH NO ADVANCING.
+           ACCEPT EMP-DEPARTAMENTO.
+           DISPLAY 'SALARIO........: ' WITH NO ADVANCING.
+           ACCEPT EMP-SALARIO.
+           DISPLAY 'DATA ADMISSAO..: ' WITH NO ADVANCING.
+           ACCEPT EMP-DATA-ADMISSAO.
+           DISPLAY 'PIN (4 DIGITOS): ' WITH NO ADVANCING.
+           ACCEPT EMP-PIN.
+           SET EMP-ATIVO TO TRUE.
+           MOVE ZEROS TO EMP-DATA-DESLIGAMENTO.
+           WRITE EMP-REGISTRO
+               INVALID KEY
+                   DISPLAY 'CADFUNC: MATRICULA JA CADASTRADA'
+               NOT INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO INCLUIDO'
+                   MOVE SPACES TO WS-ANTES-NOME
+                   MOVE 0      TO WS-ANTES-SALARIO
+                   MOVE 'I'    TO WS-LOG-OPERACAO
+                   PERFORM 7000-GRAVAR-LOG THRU 7000-EXIT
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-ALTERAR - atualiza nome, departamento e salario de um
+      * funcionario existente.
+      ******************************************************************
+       4000-ALTERAR.
+           DISPLAY 'MATRICULA......: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO NAO ENCONTRADO'
+                   GO TO 4000-EXIT
+           END-READ.
+           MOVE EMP-NOME    TO WS-ANTES-NOME.
+           MOVE EMP-SALARIO TO WS-ANTES-SALARIO.
+           DISPLAY 'NOME ATUAL.....: ' EMP-NOME.
+           DISPLAY 'NOVO NOME......: ' WITH NO ADVANCING.
+           ACCEPT EMP-NOME.
+           DISPLAY 'DEPTO ATUAL....: ' EMP-DEPARTAMENTO.
+           DISPLAY 'NOVO DEPTO.....: ' WITH NO ADVANCING.
+           ACCEPT EMP-DEPARTAMENTO.
+           DISPLAY 'SALARIO ATUAL..: ' EMP-SALARIO.
+           DISPLAY 'NOVO SALARIO...: ' WITH NO ADVANCING.
+           ACCEPT EMP-SALARIO.
+           DISPLAY 'PIN ATUAL......: ' EMP-PIN.
+           DISPLAY 'NOVO PIN.......: ' WITH NO ADVANCING.
+           ACCEPT EMP-PIN.
+           REWRITE EMP-REGISTRO
+               INVALID KEY
+                   DISPLAY 'CADFUNC: ERRO AO ALTERAR'
+               NOT INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO ALTERADO'
+                   MOVE 'A' TO WS-LOG-OPERACAO
+                   PERFORM 7000-GRAVAR-LOG THRU 7000-EXIT
+           END-REWRITE.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-EXCLUIR - remove um funcionario do mestre.
+      ******************************************************************
+       5000-EXCLUIR.
+           DISPLAY 'MATRICULA......: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO NAO ENCONTRADO'
+                   GO TO 5000-EXIT
+           END-READ.
+           MOVE EMP-NOME    TO WS-ANTES-NOME.
+           MOVE EMP-SALARIO TO WS-ANTES-SALARIO.
+           DELETE EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'CADFUNC: ERRO AO EXCLUIR'
+               NOT INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO EXCLUIDO'
+                   MOVE 'E'    TO WS-LOG-OPERACAO
+                   MOVE SPACES TO EMP-NOME
+                   MOVE 0      TO EMP-SALARIO
+                   PERFORM 7000-GRAVAR-LOG THRU 7000-EXIT
+           END-DELETE.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-CONSULTAR - exibe os dados de um funcionario.
+      ******************************************************************
+       6000-CONSULTAR.
+           DISPLAY 'MATRICULA......: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'CADFUNC: FUNCIONARIO NAO ENCONTRADO'
+                   GO TO 6000-EXIT
+           END-READ.
+           DISPLAY 'NOME...........: ' EMP-NOME.
+           DISPLAY 'DEPARTAMENTO...: ' EMP-DEPARTAMENTO.
+           DISPLAY 'SALARIO........: ' EMP-SALARIO.
+           DISPLAY 'DATA ADMISSAO..: ' EMP-DATA-ADMISSAO.
+           DISPLAY 'SITUACAO.......: ' EMP-STATUS.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-GRAVAR-LOG - grava um registro de auditoria (EMPLOG) com
+      * a data/hora, o operador e os valores de antes e depois da
+      * operacao de inclusao, alteracao ou exclusao em curso.
+      ******************************************************************
+       7000-GRAVAR-LOG.
+           ACCEPT WS-DATAHORA-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-DATAHORA-LOG-HORA FROM TIME.
+           STRING WS-DATAHORA-LOG-DATA DELIMITED BY SIZE
+                  WS-DATAHORA-LOG-HORA DELIMITED BY SIZE
+                  INTO LOG-DATA-HORA
+           END-STRING.
+           MOVE WS-OPERADOR        TO LOG-OPERADOR.
+           MOVE WS-LOG-OPERACAO    TO LOG-OPERACAO.
+           MOVE EMP-MATRICULA      TO LOG-MATRICULA.
+           MOVE WS-ANTES-NOME      TO LOG-NOME-ANTES.
+           MOVE EMP-NOME           TO LOG-NOME-DEPOIS.
+           MOVE WS-ANTES-SALARIO   TO LOG-SALARIO-ANTES.
+           MOVE EMP-SALARIO        TO LOG-SALARIO-DEPOIS.
+           WRITE LOG-REGISTRO.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha o mestre e a trilha de auditoria.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           CLOSE EMPLOG-ARQ.
+       9000-EXIT.
+           EXIT.
