@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA13.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Relatorio do decimo terceiro salario. Para cada
+      *             funcionario ativo do mestre EMPREG, calcula o
+      *             decimo terceiro proporcional aos meses trabalhados
+      *             no ano de referencia informado (12/12 se admitido
+      *             em ano anterior, ou 13 menos o mes de admissao se
+      *             admitido no proprio ano de referencia).
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+
+       01  WS-PARAMETROS.
+           05 WS-ANO-REFERENCIA       PIC 9(04) VALUE 0.
+
+       01  WS-CALCULO-13.
+           05 WS-ANO-ADMISSAO         PIC 9(04) VALUE 0.
+           05 WS-MES-ADMISSAO         PIC 9(02) VALUE 0.
+           05 WS-MESES-TRABALHADOS    PIC 9(02) VALUE 0.
+           05 WS-VALOR-13             PIC S9(07)V99 VALUE 0.
+
+       01  WS-TOTAL-13                PIC S9(09)V99 VALUE 0.
+
+       01  CAB113.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB213.
+           05 FILLER       PIC X(33) VALUE
+               'RELATORIO DO DECIMO TERCEIRO - '.
+           05 CAB213-ANO   PIC 9(04).
+
+       01  CAB313.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'MATRIC. '.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(05) VALUE 'MESES'.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(12) VALUE '13 SALARIO'.
+
+       01  DET113.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET113-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET113-NOME  PIC X(20).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET113-MESES PIC Z9.
+           05 FILLER       PIC X(06) VALUE SPACES.
+           05 DET113-VALOR PIC -Z.ZZZ.ZZ9,99.
+
+       01  TOT113.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE 'TOTAL GERAL'.
+           05 FILLER       PIC X(20) VALUE SPACES.
+           05 TOT113-VALOR PIC -Z.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - pede o ano de referencia, abre o mestre e
+      * imprime o cabecalho do relatorio.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'ANO DE REFERENCIA.............: ' WITH NO ADVANCING.
+           ACCEPT WS-ANO-REFERENCIA.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'FOLHA13: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               MOVE 'S' TO WS-FIM-ARQUIVO
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE WS-ANO-REFERENCIA TO CAB213-ANO.
+           DISPLAY CAB113.
+           DISPLAY CAB213.
+           DISPLAY CAB113.
+           DISPLAY CAB313.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FUNCIONARIO - calcula e imprime o decimo
+      * terceiro do funcionario corrente, se estiver ativo.
+      ******************************************************************
+       2000-PROCESSAR-FUNCIONARIO.
+           IF EMP-ATIVO
+               PERFORM 2050-CALCULAR-DECIMO-TERCEIRO THRU 2050-EXIT
+               MOVE EMP-MATRICULA      TO DET113-MATRICULA
+               MOVE EMP-NOME           TO DET113-NOME
+               MOVE WS-MESES-TRABALHADOS TO DET113-MESES
+               MOVE WS-VALOR-13        TO DET113-VALOR
+               DISPLAY DET113
+               ADD WS-VALOR-13 TO WS-TOTAL-13
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CALCULAR-DECIMO-TERCEIRO - meses trabalhados no ano de
+      * referencia (12 se admitido antes desse ano, 13 menos o mes de
+      * admissao se admitido no proprio ano) vezes o salario sobre 12.
+      ******************************************************************
+       2050-CALCULAR-DECIMO-TERCEIRO.
+           MOVE EMP-DATA-ADMISSAO (1:4) TO WS-ANO-ADMISSAO.
+           MOVE EMP-DATA-ADMISSAO (5:2) TO WS-MES-ADMISSAO.
+           IF WS-ANO-ADMISSAO < WS-ANO-REFERENCIA
+               MOVE 12 TO WS-MESES-TRABALHADOS
+           ELSE
+               IF WS-ANO-ADMISSAO = WS-ANO-REFERENCIA
+                   COMPUTE WS-MESES-TRABALHADOS =
+                       13 - WS-MES-ADMISSAO
+               ELSE
+                   MOVE 0 TO WS-MESES-TRABALHADOS
+               END-IF
+           END-IF.
+           COMPUTE WS-VALOR-13 ROUNDED =
+               EMP-SALARIO * WS-MESES-TRABALHADOS / 12.
+       2050-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha o mestre e imprime o total geral.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           DISPLAY CAB113.
+           MOVE WS-TOTAL-13 TO TOT113-VALOR.
+           DISPLAY TOT113.
+       9000-EXIT.
+           EXIT.
