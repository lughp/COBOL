@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGLER.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Marca como lida uma mensagem gravada em MSGREG por
+      *             PROG10/PROG11, dado o numero (MSG-ID) informado
+      *             pelo usuario.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      *   09/08/2026 LHP  MSGREG passa a ser criado na primeira
+      *                   execucao (status 35), como PROG10/PROG11;
+      *                   qualquer outro erro de abertura aborta antes
+      *                   de tentar marcar a mensagem como lida.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGREG-ARQ
+               ASSIGN TO "MSGREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSG-ID
+               FILE STATUS IS WS-MSGREG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY MSGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MSGREG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-ABORTAR          PIC X(01) VALUE 'N'.
+           88 WS-ABORTAR-EXECUCAO VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF NOT WS-ABORTAR-EXECUCAO
+               PERFORM 2000-MARCAR-COMO-LIDA THRU 2000-EXIT
+           END-IF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o arquivo de mensagens em modo de
+      * atualizacao, criando-o se ainda nao existir (status 35). Se a
+      * abertura falhar por outro motivo, marca WS-ABORTAR-EXECUCAO
+      * para que 2000-MARCAR-COMO-LIDA nem seja tentada.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN I-O MSGREG-ARQ.
+           IF WS-MSGREG-STATUS = '35'
+               OPEN OUTPUT MSGREG-ARQ
+               CLOSE MSGREG-ARQ
+               OPEN I-O MSGREG-ARQ
+           END-IF.
+           IF WS-MSGREG-STATUS NOT = '00'
+               DISPLAY 'MSGLER: ERRO AO ABRIR MSGREG - STATUS '
+                   WS-MSGREG-STATUS
+               SET WS-ABORTAR-EXECUCAO TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-MARCAR-COMO-LIDA - le a mensagem pelo numero informado e
+      * grava a situacao de leitura como LIDA.
+      ******************************************************************
+       2000-MARCAR-COMO-LIDA.
+           DISPLAY 'NUMERO DA MENSAGEM: ' WITH NO ADVANCING.
+           ACCEPT MSG-ID.
+           READ MSGREG-ARQ
+               INVALID KEY
+                   DISPLAY 'MSGLER: MENSAGEM NAO ENCONTRADA'
+                   GO TO 2000-EXIT
+           END-READ.
+           IF MSG-LIDA
+               DISPLAY 'MSGLER: MENSAGEM JA ESTAVA MARCADA COMO LIDA'
+               GO TO 2000-EXIT
+           END-IF.
+           SET MSG-LIDA TO TRUE.
+           REWRITE MSG-REGISTRO
+               INVALID KEY
+                   DISPLAY 'MSGLER: ERRO AO GRAVAR MENSAGEM'
+               NOT INVALID KEY
+                   DISPLAY 'MSGLER: MENSAGEM MARCADA COMO LIDA - '
+                       MSG-TEXTO
+           END-REWRITE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha o arquivo de mensagens.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE MSGREG-ARQ.
+       9000-EXIT.
+           EXIT.
