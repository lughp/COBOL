@@ -1,32 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG10.
 
-      * Programa para exibir mensagens
+      * Programa para exibir e registrar mensagens internas.
+      * As mensagens tambem sao gravadas no arquivo MSGREG, com
+      * prioridade e situacao de leitura, para que fiquem disponiveis
+      * depois que a tela rolar.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGREG-ARQ
+               ASSIGN TO "MSGREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSG-ID
+               FILE STATUS IS WS-MSGREG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MSGREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY MSGC.
+
        WORKING-STORAGE SECTION.
 
        01  MINHA-MENSAGEM  PIC X(80).
        01  ID-MENSAGEM     PIC 9(02).
 
+       01  WS-MSGREG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-FIM-MSGREG       PIC X(01) VALUE 'N'.
+           88 FIM-DO-MSGREG    VALUE 'S'.
+       01  WS-ULTIMO-ID        PIC 9(04) VALUE 0.
+       01  WS-PROX-ID          PIC 9(04) VALUE 0.
+       01  WS-PRIORIDADE-MSG   PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
+           PERFORM ABRIR-ARQUIVO-MENSAGENS.
+           PERFORM OBTER-PROXIMO-ID.
+
            MOVE 0 TO ID-MENSAGEM.
 
-      * Primeira mensagem
+      * Primeira mensagem - urgente, reuniao com fornecedores
            MOVE "Maria marque uma reuniao com nossos fornecedores"
             TO MINHA-MENSAGEM.
+           MOVE 'U' TO WS-PRIORIDADE-MSG.
            ADD 1 TO ID-MENSAGEM.
            DISPLAY ID-MENSAGEM MINHA-MENSAGEM.
+           PERFORM GRAVAR-MENSAGEM.
 
-      * Segunda mensagem
+      * Segunda mensagem - aviso de rotina
            MOVE "Paulo agora voce eh responsavel pelo setor de vendas"
             TO MINHA-MENSAGEM.
+           MOVE 'N' TO WS-PRIORIDADE-MSG.
            ADD 1 TO ID-MENSAGEM.
            DISPLAY ID-MENSAGEM MINHA-MENSAGEM.
+           PERFORM GRAVAR-MENSAGEM.
+
+           CLOSE MSGREG-ARQ.
 
        PROGRAM-DONE.
            STOP RUN.
+
+      * Abre o arquivo de mensagens, criando-o se ainda nao existir.
+       ABRIR-ARQUIVO-MENSAGENS.
+           OPEN I-O MSGREG-ARQ.
+           IF WS-MSGREG-STATUS = '35'
+               OPEN OUTPUT MSGREG-ARQ
+               CLOSE MSGREG-ARQ
+               OPEN I-O MSGREG-ARQ
+           END-IF.
+
+      * Percorre as mensagens ja gravadas para saber qual o proximo
+      * MSG-ID disponivel, ja que o arquivo acumula mensagens de
+      * execucoes anteriores.
+       OBTER-PROXIMO-ID.
+           MOVE 0 TO WS-ULTIMO-ID.
+           MOVE 'N' TO WS-FIM-MSGREG.
+           PERFORM LER-PROXIMA-MENSAGEM UNTIL FIM-DO-MSGREG.
+           COMPUTE WS-PROX-ID = WS-ULTIMO-ID + 1.
+
+       LER-PROXIMA-MENSAGEM.
+           READ MSGREG-ARQ NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-MSGREG
+               NOT AT END
+                   MOVE MSG-ID TO WS-ULTIMO-ID
+           END-READ.
+
+      * Grava a mensagem corrente no arquivo, com a prioridade
+      * indicada em WS-PRIORIDADE-MSG e situacao nao-lida.
+       GRAVAR-MENSAGEM.
+           MOVE WS-PROX-ID      TO MSG-ID.
+           MOVE MINHA-MENSAGEM  TO MSG-TEXTO.
+           MOVE SPACES          TO MSG-DESTINATARIO.
+           MOVE WS-PRIORIDADE-MSG TO MSG-PRIORIDADE.
+           SET MSG-NAO-LIDA     TO TRUE.
+           WRITE MSG-REGISTRO
+               INVALID KEY
+                   DISPLAY 'PROG10: ERRO AO GRAVAR MENSAGEM'
+           END-WRITE.
+           ADD 1 TO WS-PROX-ID.
