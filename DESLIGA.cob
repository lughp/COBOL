@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESLIGA.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Desligamento de funcionario e calculo da rescisao.
+      *             Marca o funcionario como desligado (EMP-STATUS/
+      *             EMP-DATA-DESLIGAMENTO) no mestre EMPREG e apura o
+      *             saldo de salario, o decimo terceiro proporcional e
+      *             as ferias proporcionais (com o terco constitucional)
+      *             ate a data do desligamento, zerando o saldo de
+      *             ferias do funcionario em FERIAS-ARQ, quando houver
+      *             registro. Grava a trilha de auditoria (EMPLOG),
+      *             como o CADFUNC faz para qualquer alteracao do
+      *             mestre.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT FERIAS-ARQ
+               ASSIGN TO "FERIAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-MATRICULA
+               FILE STATUS IS WS-FERIAS-STATUS.
+
+           SELECT EMPLOG-ARQ
+               ASSIGN TO "EMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       FD  FERIAS-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY FERIASC.
+
+       FD  EMPLOG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY LOGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FERIAS-STATUS        PIC X(02) VALUE '00'.
+           05 WS-EMPLOG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-ENCONTROU-FERIAS     PIC X(01) VALUE 'N'.
+               88 WS-TEM-SALDO-FERIAS VALUE 'S'.
+
+       01  WS-OPERADOR                PIC X(08) VALUE SPACES.
+
+       01  WS-DATA-DESLIGAMENTO.
+           05 WS-DESLIG-ANO           PIC 9(04).
+           05 WS-DESLIG-MES           PIC 9(02).
+           05 WS-DESLIG-DIA           PIC 9(02).
+
+       01  WS-CALCULO-RESCISAO.
+           05 WS-ANO-ADMISSAO         PIC 9(04).
+           05 WS-MES-ADMISSAO         PIC 9(02).
+           05 WS-MESES-TRABALHADOS-13 PIC S9(02) VALUE 0.
+           05 WS-SALDO-SALARIO        PIC S9(07)V99 VALUE 0.
+           05 WS-DECIMO-TERCEIRO      PIC S9(07)V99 VALUE 0.
+           05 WS-FERIAS-PROPORC       PIC S9(07)V99 VALUE 0.
+           05 WS-TOTAL-RESCISAO       PIC S9(07)V99 VALUE 0.
+
+       01  WS-DATA-HORA-LOG.
+           05 WS-DATAHORA-LOG-DATA    PIC 9(08).
+           05 WS-DATAHORA-LOG-HORA    PIC 9(06).
+
+       01  CAB1D.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB2D.
+           05 FILLER       PIC X(28) VALUE
+               'TERMO DE RESCISAO - MATRIC. '.
+           05 CAB2D-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(04) VALUE
+               ' -  '.
+           05 CAB2D-NOME   PIC X(30).
+
+       01  DET1D.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1D-DESCRICAO PIC X(40).
+           05 DET1D-VALOR  PIC -Z.ZZZ.ZZ9,99.
+
+       01  TOT1D.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(40) VALUE
+               'TOTAL LIQUIDO DA RESCISAO'.
+           05 TOT1D-VALOR  PIC -Z.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-DESLIGAMENTO THRU 2000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - identifica o operador e abre os arquivos,
+      * criando FERIAS se ainda nao existir (ela so passa a existir
+      * depois que o FERIAS grava a primeira aquisicao de algum
+      * funcionario).
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           OPEN I-O EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'DESLIGA: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN I-O FERIAS-ARQ.
+           IF WS-FERIAS-STATUS = '35'
+               OPEN OUTPUT FERIAS-ARQ
+               CLOSE FERIAS-ARQ
+               OPEN I-O FERIAS-ARQ
+           END-IF.
+           OPEN EXTEND EMPLOG-ARQ.
+           IF WS-EMPLOG-STATUS = '05' OR WS-EMPLOG-STATUS = '35'
+               OPEN OUTPUT EMPLOG-ARQ
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-DESLIGAMENTO - le a matricula e a data do
+      * desligamento, marca o mestre como desligado e apura a
+      * rescisao.
+      ******************************************************************
+       2000-PROCESSAR-DESLIGAMENTO.
+           DISPLAY 'MATRICULA......: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'DESLIGA: FUNCIONARIO NAO ENCONTRADO'
+                   GO TO 2000-EXIT
+           END-READ.
+           IF EMP-DESLIGADO
+               DISPLAY 'DESLIGA: FUNCIONARIO JA ESTA DESLIGADO'
+               GO TO 2000-EXIT
+           END-IF.
+           DISPLAY 'DATA DO DESLIGAMENTO (AAAAMMDD)......: '
+               WITH NO ADVANCING.
+           ACCEPT EMP-DATA-DESLIGAMENTO.
+           SET EMP-DESLIGADO TO TRUE.
+           REWRITE EMP-REGISTRO
+               INVALID KEY
+                   DISPLAY 'DESLIGA: ERRO AO ATUALIZAR MESTRE'
+                   GO TO 2000-EXIT
+           END-REWRITE.
+           PERFORM 2050-CALCULAR-RESCISAO THRU 2050-EXIT.
+           PERFORM 2100-ZERAR-SALDO-FERIAS THRU 2100-EXIT.
+           PERFORM 2200-IMPRIMIR-RESCISAO THRU 2200-EXIT.
+           PERFORM 7000-GRAVAR-LOG THRU 7000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CALCULAR-RESCISAO - apura, ate a data do desligamento:
+      * saldo de salario (dias do mes em curso), decimo terceiro
+      * proporcional (meses do ano em curso) e ferias proporcionais
+      * com o terco constitucional sobre o saldo acumulado em
+      * FERIAS-ARQ (zero se nao houver registro).
+      ******************************************************************
+       2050-CALCULAR-RESCISAO.
+           MOVE EMP-DATA-DESLIGAMENTO (1:4) TO WS-DESLIG-ANO.
+           MOVE EMP-DATA-DESLIGAMENTO (5:2) TO WS-DESLIG-MES.
+           MOVE EMP-DATA-DESLIGAMENTO (7:2) TO WS-DESLIG-DIA.
+           COMPUTE WS-SALDO-SALARIO ROUNDED =
+               EMP-SALARIO * WS-DESLIG-DIA / 30.
+           MOVE EMP-DATA-ADMISSAO (1:4) TO WS-ANO-ADMISSAO.
+           MOVE EMP-DATA-ADMISSAO (5:2) TO WS-MES-ADMISSAO.
+           IF WS-ANO-ADMISSAO < WS-DESLIG-ANO
+               MOVE WS-DESLIG-MES TO WS-MESES-TRABALHADOS-13
+           ELSE
+               COMPUTE WS-MESES-TRABALHADOS-13 =
+                   WS-DESLIG-MES - WS-MES-ADMISSAO + 1
+           END-IF.
+           IF WS-MESES-TRABALHADOS-13 < 0
+               MOVE 0 TO WS-MESES-TRABALHADOS-13
+           END-IF.
+           COMPUTE WS-DECIMO-TERCEIRO ROUNDED =
+               EMP-SALARIO * WS-MESES-TRABALHADOS-13 / 12.
+           MOVE 0 TO WS-FERIAS-PROPORC.
+           MOVE EMP-MATRICULA TO FER-MATRICULA.
+           READ FERIAS-ARQ
+               INVALID KEY
+                   MOVE 'N' TO WS-ENCONTROU-FERIAS
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTROU-FERIAS
+           END-READ.
+           IF WS-TEM-SALDO-FERIAS
+               COMPUTE WS-FERIAS-PROPORC ROUNDED =
+                   EMP-SALARIO * FER-DIAS-SALDO / 30 * 4 / 3
+           END-IF.
+           COMPUTE WS-TOTAL-RESCISAO =
+               WS-SALDO-SALARIO + WS-DECIMO-TERCEIRO
+               + WS-FERIAS-PROPORC.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ZERAR-SALDO-FERIAS - quita e zera o saldo de ferias do
+      * funcionario desligado, quando houver registro em FERIAS-ARQ.
+      ******************************************************************
+       2100-ZERAR-SALDO-FERIAS.
+           IF WS-TEM-SALDO-FERIAS
+               MOVE 0 TO FER-DIAS-SALDO
+               REWRITE FER-REGISTRO
+                   INVALID KEY
+                       DISPLAY 'DESLIGA: ERRO AO ZERAR SALDO DE FERIAS'
+               END-REWRITE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-IMPRIMIR-RESCISAO - imprime o termo de rescisao com a
+      * composicao dos valores apurados.
+      ******************************************************************
+       2200-IMPRIMIR-RESCISAO.
+           MOVE EMP-MATRICULA TO CAB2D-MATRICULA.
+           MOVE EMP-NOME      TO CAB2D-NOME.
+           DISPLAY CAB1D.
+           DISPLAY CAB2D.
+           DISPLAY CAB1D.
+           MOVE 'SALDO DE SALARIO'        TO DET1D-DESCRICAO.
+           MOVE WS-SALDO-SALARIO          TO DET1D-VALOR.
+           DISPLAY DET1D.
+           MOVE 'DECIMO TERCEIRO PROPORCIONAL' TO DET1D-DESCRICAO.
+           MOVE WS-DECIMO-TERCEIRO        TO DET1D-VALOR.
+           DISPLAY DET1D.
+           MOVE 'FERIAS PROPORCIONAIS + 1/3 CONSTITUCIONAL'
+               TO DET1D-DESCRICAO.
+           MOVE WS-FERIAS-PROPORC         TO DET1D-VALOR.
+           DISPLAY DET1D.
+           DISPLAY CAB1D.
+           MOVE WS-TOTAL-RESCISAO         TO TOT1D-VALOR.
+           DISPLAY TOT1D.
+           DISPLAY CAB1D.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-GRAVAR-LOG - grava na trilha de auditoria (EMPLOG) o
+      * desligamento, igual ao que o CADFUNC faz para uma alteracao de
+      * registro do mestre.
+      ******************************************************************
+       7000-GRAVAR-LOG.
+           ACCEPT WS-DATAHORA-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-DATAHORA-LOG-HORA FROM TIME.
+           STRING WS-DATAHORA-LOG-DATA DELIMITED BY SIZE
+                  WS-DATAHORA-LOG-HORA DELIMITED BY SIZE
+                  INTO LOG-DATA-HORA
+           END-STRING.
+           MOVE WS-OPERADOR   TO LOG-OPERADOR.
+           MOVE 'A'           TO LOG-OPERACAO.
+           MOVE EMP-MATRICULA TO LOG-MATRICULA.
+           MOVE EMP-NOME      TO LOG-NOME-ANTES.
+           MOVE EMP-NOME      TO LOG-NOME-DEPOIS.
+           MOVE EMP-SALARIO   TO LOG-SALARIO-ANTES.
+           MOVE EMP-SALARIO   TO LOG-SALARIO-DEPOIS.
+           WRITE LOG-REGISTRO.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha os arquivos.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           CLOSE FERIAS-ARQ.
+           CLOSE EMPLOG-ARQ.
+       9000-EXIT.
+           EXIT.
