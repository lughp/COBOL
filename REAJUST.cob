@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REAJUST.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Reajuste coletivo de salarios. Aplica um percentual
+      *             informado pelo usuario sobre o salario de cada
+      *             funcionario ativo do mestre EMPREG (opcionalmente
+      *             filtrado por departamento), grava o novo salario de
+      *             volta no mestre e imprime um relatorio com o
+      *             salario antes e depois do reajuste. Cada alteracao
+      *             tambem grava um registro na trilha de auditoria
+      *             (EMPLOG), da mesma forma que o CADFUNC.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT EMPLOG-ARQ
+               ASSIGN TO "EMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       FD  EMPLOG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY LOGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-EMPLOG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+
+       01  WS-OPERADOR                PIC X(08) VALUE SPACES.
+
+       01  WS-PARAMETROS.
+           05 WS-PARM-DEPTO           PIC X(04) VALUE SPACES.
+           05 WS-PARM-PERCENTUAL      PIC S9(03)V99 VALUE 0.
+
+       01  WS-CALCULO-REAJUSTE.
+           05 WS-SALARIO-ANTES        PIC S9(07)V99 VALUE 0.
+           05 WS-SALARIO-DEPOIS       PIC S9(07)V99 VALUE 0.
+
+       01  WS-DATA-HORA-LOG.
+           05 WS-DATAHORA-LOG-DATA    PIC 9(08).
+           05 WS-DATAHORA-LOG-HORA    PIC 9(06).
+
+       01  WS-TOTAL-REAJUSTADOS       PIC 9(06) COMP VALUE 0.
+
+       01  CAB1R.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB2R.
+           05 FILLER       PIC X(25) VALUE
+               'RELATORIO DE REAJUSTE - '.
+           05 CAB2R-DEPTO  PIC X(04).
+           05 FILLER       PIC X(10) VALUE
+               ' - PERC.: '.
+           05 CAB2R-PERC   PIC ZZ9,99.
+
+       01  CAB3R.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'MATRIC. '.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(14) VALUE 'SALARIO ANTES'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(14) VALUE 'SALARIO DEPOIS'.
+
+       01  DET1R.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1R-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1R-NOME   PIC X(20).
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 DET1R-ANTES  PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1R-DEPOIS PIC -Z.ZZZ.ZZ9,99.
+
+       01  TOT1R.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(36) VALUE
+               'TOTAL DE FUNCIONARIOS REAJUSTADOS: '.
+           05 TOT1R-QTD    PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - identifica o operador, pede o departamento e
+      * o percentual de reajuste, abre os arquivos e imprime o
+      * cabecalho do relatorio.
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           DISPLAY 'DEPARTAMENTO (BRANCO = TODOS).......: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-DEPTO.
+           DISPLAY 'PERCENTUAL DE REAJUSTE (EX.: 10,00).: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-PERCENTUAL.
+           OPEN I-O EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'REAJUST: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               MOVE 'S' TO WS-FIM-ARQUIVO
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN EXTEND EMPLOG-ARQ.
+           IF WS-EMPLOG-STATUS = '05' OR WS-EMPLOG-STATUS = '35'
+               OPEN OUTPUT EMPLOG-ARQ
+           END-IF.
+           MOVE WS-PARM-DEPTO      TO CAB2R-DEPTO.
+           MOVE WS-PARM-PERCENTUAL TO CAB2R-PERC.
+           DISPLAY CAB1R.
+           DISPLAY CAB2R.
+           DISPLAY CAB1R.
+           DISPLAY CAB3R.
+           MOVE 0 TO EMP-MATRICULA.
+           START EMPREG-ARQ KEY IS NOT LESS THAN EMP-MATRICULA
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-START.
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM 2900-LER-PROXIMO THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FUNCIONARIO - reajusta o salario do funcionario
+      * corrente se estiver ativo e, quando informado, pertencer ao
+      * departamento filtrado.
+      ******************************************************************
+       2000-PROCESSAR-FUNCIONARIO.
+           IF EMP-ATIVO
+               AND (WS-PARM-DEPTO = SPACES
+                    OR WS-PARM-DEPTO = EMP-DEPARTAMENTO)
+               PERFORM 2050-APLICAR-REAJUSTE THRU 2050-EXIT
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-APLICAR-REAJUSTE - calcula o novo salario, regrava o
+      * mestre, imprime a linha de detalhe e grava a trilha de
+      * auditoria.
+      ******************************************************************
+       2050-APLICAR-REAJUSTE.
+           MOVE EMP-SALARIO TO WS-SALARIO-ANTES.
+           COMPUTE WS-SALARIO-DEPOIS ROUNDED =
+               WS-SALARIO-ANTES * (1 + WS-PARM-PERCENTUAL / 100).
+           MOVE WS-SALARIO-DEPOIS TO EMP-SALARIO.
+           REWRITE EMP-REGISTRO
+               INVALID KEY
+                   DISPLAY 'REAJUST: ERRO AO REGRAVAR MATRICULA '
+                       EMP-MATRICULA
+                   MOVE WS-SALARIO-ANTES TO EMP-SALARIO
+                   GO TO 2050-EXIT
+           END-REWRITE.
+           MOVE EMP-MATRICULA  TO DET1R-MATRICULA.
+           MOVE EMP-NOME       TO DET1R-NOME.
+           MOVE WS-SALARIO-ANTES  TO DET1R-ANTES.
+           MOVE WS-SALARIO-DEPOIS TO DET1R-DEPOIS.
+           DISPLAY DET1R.
+           ADD 1 TO WS-TOTAL-REAJUSTADOS.
+           PERFORM 7000-GRAVAR-LOG THRU 7000-EXIT.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-GRAVAR-LOG - grava na trilha de auditoria (EMPLOG) o
+      * salario antes e depois do reajuste, igual ao que o CADFUNC
+      * faz para uma alteracao manual.
+      ******************************************************************
+       7000-GRAVAR-LOG.
+           ACCEPT WS-DATAHORA-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-DATAHORA-LOG-HORA FROM TIME.
+           STRING WS-DATAHORA-LOG-DATA DELIMITED BY SIZE
+                  WS-DATAHORA-LOG-HORA DELIMITED BY SIZE
+                  INTO LOG-DATA-HORA
+           END-STRING.
+           MOVE WS-OPERADOR      TO LOG-OPERADOR.
+           MOVE 'A'              TO LOG-OPERACAO.
+           MOVE EMP-MATRICULA    TO LOG-MATRICULA.
+           MOVE EMP-NOME         TO LOG-NOME-ANTES.
+           MOVE EMP-NOME         TO LOG-NOME-DEPOIS.
+           MOVE WS-SALARIO-ANTES  TO LOG-SALARIO-ANTES.
+           MOVE WS-SALARIO-DEPOIS TO LOG-SALARIO-DEPOIS.
+           WRITE LOG-REGISTRO.
+       7000-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha os arquivos e imprime o total de
+      * funcionarios reajustados.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           CLOSE EMPLOG-ARQ.
+           DISPLAY CAB1R.
+           MOVE WS-TOTAL-REAJUSTADOS TO TOT1R-QTD.
+           DISPLAY TOT1R.
+       9000-EXIT.
+           EXIT.
