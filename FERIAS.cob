@@ -0,0 +1,356 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERIAS.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Controle de ferias dos funcionarios (FERIAS) via
+      *             menu interativo - processa a aquisicao anual de 30
+      *             dias de direito, registra o gozo de ferias e emite
+      *             um relatorio de saldo por funcionario.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT FERIAS-ARQ
+               ASSIGN TO "FERIAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-MATRICULA
+               FILE STATUS IS WS-FERIAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       FD  FERIAS-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY FERIASC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FERIAS-STATUS        PIC X(02) VALUE '00'.
+           05 WS-CONTINUA             PIC X(01) VALUE 'S'.
+               88 WS-SAIR-DO-MENU     VALUE 'N'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+
+       01  WS-OPCAO                   PIC 9(01) VALUE 0.
+
+       01  WS-DATA-SISTEMA            PIC 9(08) VALUE 0.
+
+       01  WS-DIAS-GOZO               PIC 9(03) VALUE 0.
+
+       01  WS-NOME-FUNC               PIC X(30) VALUE SPACES.
+
+       01  WS-VERIFICACAO-ANIVERSARIO.
+           05 WS-DATA-BASE-VERIFICACAO PIC 9(08) VALUE 0.
+           05 WS-ANO-ATUAL             PIC 9(04) VALUE 0.
+           05 WS-MESDIA-ATUAL          PIC 9(04) VALUE 0.
+           05 WS-ANO-BASE              PIC 9(04) VALUE 0.
+           05 WS-MESDIA-BASE           PIC 9(04) VALUE 0.
+           05 WS-COMPLETOU-UM-ANO      PIC X(01) VALUE 'N'.
+               88 COMPLETOU-UM-ANO     VALUE 'S'.
+
+       01  CAB1F.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB2F.
+           05 FILLER       PIC X(31) VALUE
+               'RELATORIO DE SALDO DE FERIAS'.
+
+       01  CAB3F.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'MATRIC. '.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(07) VALUE 'DIREITO'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(07) VALUE 'GOZADOS'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(05) VALUE 'SALDO'.
+
+       01  DET1F.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1F-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1F-NOME   PIC X(20).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1F-DIREITO PIC ZZ9.
+           05 FILLER       PIC X(05) VALUE SPACES.
+           05 DET1F-GOZADOS PIC ZZ9.
+           05 FILLER       PIC X(05) VALUE SPACES.
+           05 DET1F-SALDO  PIC ZZ9.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1F-ALERTA PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EXIBIR-MENU THRU 2000-EXIT
+               UNTIL WS-SAIR-DO-MENU.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o mestre de funcionarios e o arquivo de
+      * ferias em modo de atualizacao, criando-os se ainda nao
+      * existirem, e le a data corrente do relogio do sistema.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN I-O EMPREG-ARQ.
+           IF WS-EMPREG-STATUS = '35'
+               OPEN OUTPUT EMPREG-ARQ
+               CLOSE EMPREG-ARQ
+               OPEN I-O EMPREG-ARQ
+           END-IF.
+           OPEN I-O FERIAS-ARQ.
+           IF WS-FERIAS-STATUS = '35'
+               OPEN OUTPUT FERIAS-ARQ
+               CLOSE FERIAS-ARQ
+               OPEN I-O FERIAS-ARQ
+           END-IF.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXIBIR-MENU - le a opcao do usuario e direciona para a
+      * rotina correspondente.
+      ******************************************************************
+       2000-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '=== CONTROLE DE FERIAS ==='.
+           DISPLAY '1 - PROCESSAR AQUISICAO ANUAL'.
+           DISPLAY '2 - REGISTRAR GOZO DE FERIAS'.
+           DISPLAY '3 - RELATORIO DE SALDO DE FERIAS'.
+           DISPLAY '9 - SAIR'.
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1 PERFORM 3000-PROCESSAR-AQUISICAO THRU 3000-EXIT
+               WHEN 2 PERFORM 4000-REGISTRAR-GOZO THRU 4000-EXIT
+               WHEN 3 PERFORM 5000-IMPRIMIR-RELATORIO THRU 5000-EXIT
+               WHEN 9 MOVE 'N' TO WS-CONTINUA
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESSAR-AQUISICAO - concede 30 dias de direito a ferias
+      * ao funcionario informado, se ja tiver completado mais um ano
+      * desde a admissao (primeira aquisicao) ou desde a ultima
+      * aquisicao ja registrada.
+      ******************************************************************
+       3000-PROCESSAR-AQUISICAO.
+           DISPLAY 'MATRICULA: ' WITH NO ADVANCING.
+           ACCEPT EMP-MATRICULA.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   DISPLAY 'FERIAS: FUNCIONARIO NAO ENCONTRADO'
+                   GO TO 3000-EXIT
+           END-READ.
+           IF NOT EMP-ATIVO
+               DISPLAY 'FERIAS: FUNCIONARIO DESLIGADO'
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE EMP-MATRICULA TO FER-MATRICULA.
+           READ FERIAS-ARQ
+               INVALID KEY
+                   PERFORM 3100-PRIMEIRA-AQUISICAO THRU 3100-EXIT
+               NOT INVALID KEY
+                   PERFORM 3200-NOVA-AQUISICAO THRU 3200-EXIT
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRIMEIRA-AQUISICAO.
+           MOVE EMP-DATA-ADMISSAO TO WS-DATA-BASE-VERIFICACAO.
+           PERFORM 3300-VERIFICAR-UM-ANO THRU 3300-EXIT.
+           IF COMPLETOU-UM-ANO
+               MOVE 30             TO FER-DIAS-DIREITO
+               MOVE 0              TO FER-DIAS-GOZADOS
+               MOVE 30             TO FER-DIAS-SALDO
+               MOVE WS-DATA-SISTEMA TO FER-DATA-ULT-AQUIS
+               WRITE FER-REGISTRO
+                   INVALID KEY
+                       DISPLAY
+                           'FERIAS: ERRO AO GRAVAR REGISTRO DE FERIAS'
+                   NOT INVALID KEY
+                       DISPLAY
+                       'FERIAS: PRIMEIRA AQUISICAO REGISTRADA - 30 DIAS'
+               END-WRITE
+           ELSE
+               DISPLAY 'FERIAS: FUNCIONARIO AINDA NAO COMPLETOU 1 ANO'
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-NOVA-AQUISICAO.
+           MOVE FER-DATA-ULT-AQUIS TO WS-DATA-BASE-VERIFICACAO.
+           PERFORM 3300-VERIFICAR-UM-ANO THRU 3300-EXIT.
+           IF COMPLETOU-UM-ANO
+               ADD 30 TO FER-DIAS-DIREITO
+               ADD 30 TO FER-DIAS-SALDO
+               MOVE WS-DATA-SISTEMA TO FER-DATA-ULT-AQUIS
+               REWRITE FER-REGISTRO
+                   INVALID KEY
+                       DISPLAY
+                           'FERIAS: ERRO AO ATUALIZAR REGISTRO'
+                   NOT INVALID KEY
+                       DISPLAY
+                           'FERIAS: NOVA AQUISICAO REGISTRADA - 30 DIAS'
+               END-REWRITE
+           ELSE
+               DISPLAY
+                   'FERIAS: AINDA NAO SE PASSOU 1 ANO DESDE A ULTIMA '
+                   'AQUISICAO'
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-VERIFICAR-UM-ANO - compara WS-DATA-BASE-VERIFICACAO com a
+      * data corrente e liga COMPLETOU-UM-ANO se ja se passou um ano
+      * ou mais.
+      ******************************************************************
+       3300-VERIFICAR-UM-ANO.
+           MOVE WS-DATA-BASE-VERIFICACAO (1:4) TO WS-ANO-BASE.
+           MOVE WS-DATA-BASE-VERIFICACAO (5:4) TO WS-MESDIA-BASE.
+           MOVE WS-DATA-SISTEMA (1:4) TO WS-ANO-ATUAL.
+           MOVE WS-DATA-SISTEMA (5:4) TO WS-MESDIA-ATUAL.
+           MOVE 'N' TO WS-COMPLETOU-UM-ANO.
+           IF WS-ANO-ATUAL - WS-ANO-BASE > 1
+               MOVE 'S' TO WS-COMPLETOU-UM-ANO
+           ELSE
+               IF WS-ANO-ATUAL - WS-ANO-BASE = 1
+                   AND WS-MESDIA-ATUAL >= WS-MESDIA-BASE
+                   MOVE 'S' TO WS-COMPLETOU-UM-ANO
+               END-IF
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-REGISTRAR-GOZO - abate do saldo os dias de ferias gozados
+      * pelo funcionario informado, se houver saldo suficiente.
+      ******************************************************************
+       4000-REGISTRAR-GOZO.
+           DISPLAY 'MATRICULA: ' WITH NO ADVANCING.
+           ACCEPT FER-MATRICULA.
+           READ FERIAS-ARQ
+               INVALID KEY
+                   DISPLAY 'FERIAS: FUNCIONARIO SEM REGISTRO DE FERIAS'
+                   GO TO 4000-EXIT
+           END-READ.
+           DISPLAY 'SALDO ATUAL....: ' FER-DIAS-SALDO.
+           DISPLAY 'DIAS A GOZAR...: ' WITH NO ADVANCING.
+           ACCEPT WS-DIAS-GOZO.
+           IF WS-DIAS-GOZO > FER-DIAS-SALDO
+               DISPLAY 'FERIAS: SALDO INSUFICIENTE'
+               GO TO 4000-EXIT
+           END-IF.
+           ADD WS-DIAS-GOZO      TO FER-DIAS-GOZADOS.
+           SUBTRACT WS-DIAS-GOZO FROM FER-DIAS-SALDO.
+           REWRITE FER-REGISTRO
+               INVALID KEY
+                   DISPLAY 'FERIAS: ERRO AO REGISTRAR GOZO'
+               NOT INVALID KEY
+                   DISPLAY 'FERIAS: GOZO DE FERIAS REGISTRADO'
+           END-REWRITE.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-IMPRIMIR-RELATORIO - lista o saldo de ferias de todos os
+      * funcionarios cadastrados em FERIAS, com o nome trazido do
+      * mestre EMPREG e um alerta quando o saldo supera 60 dias (risco
+      * de vencimento em dobro).
+      ******************************************************************
+       5000-IMPRIMIR-RELATORIO.
+           DISPLAY CAB1F.
+           DISPLAY CAB2F.
+           DISPLAY CAB1F.
+           DISPLAY CAB3F.
+           MOVE 0 TO FER-MATRICULA.
+           START FERIAS-ARQ KEY IS NOT LESS THAN FER-MATRICULA
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-START.
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM 5900-LER-PROXIMO-FERIAS THRU 5900-EXIT
+               PERFORM 5100-IMPRIMIR-LINHA THRU 5100-EXIT
+                   UNTIL FIM-DO-ARQUIVO
+           END-IF.
+           MOVE 'N' TO WS-FIM-ARQUIVO.
+           DISPLAY CAB1F.
+       5000-EXIT.
+           EXIT.
+
+       5100-IMPRIMIR-LINHA.
+           PERFORM 5150-BUSCAR-NOME THRU 5150-EXIT.
+           MOVE FER-MATRICULA    TO DET1F-MATRICULA.
+           MOVE WS-NOME-FUNC     TO DET1F-NOME.
+           MOVE FER-DIAS-DIREITO TO DET1F-DIREITO.
+           MOVE FER-DIAS-GOZADOS TO DET1F-GOZADOS.
+           MOVE FER-DIAS-SALDO   TO DET1F-SALDO.
+           MOVE SPACES           TO DET1F-ALERTA.
+           IF FER-DIAS-SALDO > 60
+               MOVE 'VENCENDO EM DOBRO' TO DET1F-ALERTA
+           END-IF.
+           DISPLAY DET1F.
+           PERFORM 5900-LER-PROXIMO-FERIAS THRU 5900-EXIT.
+       5100-EXIT.
+           EXIT.
+
+       5150-BUSCAR-NOME.
+           MOVE FER-MATRICULA TO EMP-MATRICULA.
+           MOVE SPACES TO WS-NOME-FUNC.
+           READ EMPREG-ARQ
+               INVALID KEY
+                   MOVE '(FUNCIONARIO NAO ENCONTRADO)' TO WS-NOME-FUNC
+               NOT INVALID KEY
+                   MOVE EMP-NOME TO WS-NOME-FUNC
+           END-READ.
+       5150-EXIT.
+           EXIT.
+
+       5900-LER-PROXIMO-FERIAS.
+           READ FERIAS-ARQ NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+       5900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha os arquivos.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           CLOSE FERIAS-ARQ.
+       9000-EXIT.
+           EXIT.
