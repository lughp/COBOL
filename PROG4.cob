@@ -1,19 +1,96 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG4.
+
+      * Ponto de assinatura de turno - confere o nome digitado contra
+      * o mestre de funcionarios (EMPREG), pede o PIN cadastrado do
+      * funcionario encontrado e so libera o acesso se o PIN bater.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
 
        WORKING-STORAGE SECTION.
 
-       01  NOME PIC X(10).
-      *01  NOME PICTURE IS XXXXXXXXXX.
+       01  NOME PIC X(30).
+
+       01  WS-EMPREG-STATUS       PIC X(02) VALUE '00'.
+       01  WS-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO      VALUE 'S'.
+       01  WS-ENCONTROU           PIC X(01) VALUE 'N'.
+           88 WS-FUNCIONARIO-ENCONTRADO VALUE 'S'.
+       01  WS-PIN-DIGITADO        PIC 9(04) VALUE 0.
 
        PROCEDURE DIVISION.
+
        PROGRAM-BEGIN.
            DISPLAY "Qual eh o seu nome? ".
            ACCEPT NOME.
 
-           DISPLAY "Ola " NOME.
+           PERFORM LOCALIZAR-FUNCIONARIO THRU LOCALIZAR-FUNCIONARIO-FIM.
+
+           IF WS-FUNCIONARIO-ENCONTRADO
+               PERFORM VERIFICAR-PIN
+           ELSE
+               DISPLAY "PROG4: FUNCIONARIO NAO ENCONTRADO"
+           END-IF.
 
        PROGRAM-DONE.
            STOP RUN.
+
+      * Abre o mestre e percorre sequencialmente ate achar um
+      * funcionario cujo nome bate com o informado.
+       LOCALIZAR-FUNCIONARIO.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY "PROG4: ERRO AO ABRIR EMPREG - STATUS "
+                   WS-EMPREG-STATUS
+               GO TO LOCALIZAR-FUNCIONARIO-FIM
+           END-IF.
+           PERFORM LER-PROXIMO-FUNCIONARIO.
+           PERFORM COMPARAR-FUNCIONARIO
+               UNTIL FIM-DO-ARQUIVO OR WS-FUNCIONARIO-ENCONTRADO.
+           CLOSE EMPREG-ARQ.
+       LOCALIZAR-FUNCIONARIO-FIM.
+           CONTINUE.
+
+       COMPARAR-FUNCIONARIO.
+           IF EMP-NOME = NOME
+               SET WS-FUNCIONARIO-ENCONTRADO TO TRUE
+           ELSE
+               PERFORM LER-PROXIMO-FUNCIONARIO
+           END-IF.
+
+       LER-PROXIMO-FUNCIONARIO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+
+      * Pede o PIN do funcionario encontrado e so libera o acesso
+      * (saudacao, numero e departamento) se ele bater com o
+      * cadastrado em EMP-PIN.
+       VERIFICAR-PIN.
+           DISPLAY "PIN: " WITH NO ADVANCING.
+           ACCEPT WS-PIN-DIGITADO.
+           IF WS-PIN-DIGITADO = EMP-PIN
+               DISPLAY "Ola " NOME
+               DISPLAY "MATRICULA....: " EMP-MATRICULA
+               DISPLAY "DEPARTAMENTO.: " EMP-DEPARTAMENTO
+           ELSE
+               DISPLAY "PROG4: PIN INCORRETO - ACESSO NEGADO"
+           END-IF.
