@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG8C.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Subrotina chamavel que calcula o valor a pagar por
+      *             horas trabalhadas x valor-hora, aplicando 1,5x sobre
+      *             as horas que excedem 44 na semana. Extraida de
+      *             PROG8 para que qualquer outro programa da folha
+      *             (por exemplo o registro de pagamento do RELAT)
+      *             possa usar a mesma regra de calculo por CALL, em
+      *             vez de repetir a formula.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial, extraida de PROG8.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  HORAS-NORMAIS               PIC 9(3) VALUE 0.
+       01  HORAS-EXTRAS                PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  HORAS-TRABALHADAS           PIC 9(3).
+       01  VALOR-HORA                  PIC 9(3)V99.
+       01  VALOR-A-PAGAR               PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING HORAS-TRABALHADAS
+                                 VALOR-HORA
+                                 VALOR-A-PAGAR.
+
+       PROGRAM-BEGIN.
+           PERFORM CALCULA-HORAS-EXTRAS.
+           PERFORM CALCULA-VALOR-A-PAGAR.
+           GOBACK.
+
+       CALCULA-HORAS-EXTRAS.
+           IF HORAS-TRABALHADAS > 44
+               MOVE 44 TO HORAS-NORMAIS
+               COMPUTE HORAS-EXTRAS = HORAS-TRABALHADAS - 44
+           ELSE
+               MOVE HORAS-TRABALHADAS TO HORAS-NORMAIS
+               MOVE 0 TO HORAS-EXTRAS
+           END-IF.
+
+       CALCULA-VALOR-A-PAGAR.
+           COMPUTE VALOR-A-PAGAR =
+               (HORAS-NORMAIS * VALOR-HORA) +
+               (HORAS-EXTRAS * VALOR-HORA * 1.5).
