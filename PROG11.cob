@@ -1,36 +1,133 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG11.
 
-      * Programa para exibir mensagens
+      * Programa para exibir e registrar mensagens internas.
+      * Os destinatarios e textos vem do arquivo de entrada MSGENT, em
+      * vez de MOVEs fixos, e as mensagens tambem sao gravadas no
+      * arquivo MSGREG, para que fiquem disponiveis depois que a tela
+      * rolar. Se MSGENT nao puder ser aberto, o laco de leitura nem
+      * comeca.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGENT-ARQ
+               ASSIGN TO "MSGENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGENT-STATUS.
+
+           SELECT MSGREG-ARQ
+               ASSIGN TO "MSGREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSG-ID
+               FILE STATUS IS WS-MSGREG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MSGENT-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY MSGENTC.
+
+       FD  MSGREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY MSGC.
+
        WORKING-STORAGE SECTION.
 
        01  MINHA-MENSAGEM  PIC X(80).
        01  ID-MENSAGEM     PIC 9(02).
 
+       01  WS-MSGENT-STATUS    PIC X(02) VALUE '00'.
+       01  WS-FIM-MSGENT       PIC X(01) VALUE 'N'.
+           88 FIM-DO-MSGENT    VALUE 'S'.
+
+       01  WS-MSGREG-STATUS    PIC X(02) VALUE '00'.
+       01  WS-FIM-MSGREG       PIC X(01) VALUE 'N'.
+           88 FIM-DO-MSGREG    VALUE 'S'.
+       01  WS-ULTIMO-ID        PIC 9(04) VALUE 0.
+       01  WS-PROX-ID          PIC 9(04) VALUE 0.
+
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM OBTER-PROXIMO-ID.
+
            MOVE 0 TO ID-MENSAGEM.
+           IF NOT FIM-DO-MSGENT
+               PERFORM LER-PROXIMO-DESTINATARIO
+           END-IF.
+           PERFORM PROCESSAR-DESTINATARIO UNTIL FIM-DO-MSGENT.
 
-      * Primeira mensagem
-           MOVE "Maria marque uma reuniao com nossos fornecedores"
-            TO MINHA-MENSAGEM.
-           PERFORM ADICIONA-ID-E-EXIBE.
-
-      * Segunda mensagem
-           MOVE "Paulo agora voce eh responsavel pelo setor de vendas"
-            TO MINHA-MENSAGEM.
-           PERFORM ADICIONA-ID-E-EXIBE.
+           CLOSE MSGENT-ARQ.
+           CLOSE MSGREG-ARQ.
 
        PROGRAM-DONE.
            STOP RUN.
 
+       PROCESSAR-DESTINATARIO.
+           MOVE MSGENT-TEXTO        TO MINHA-MENSAGEM.
+           MOVE MSGENT-DESTINATARIO TO MSG-DESTINATARIO.
+           MOVE MSGENT-PRIORIDADE   TO MSG-PRIORIDADE.
+           PERFORM ADICIONA-ID-E-EXIBE.
+           PERFORM LER-PROXIMO-DESTINATARIO.
+
+       LER-PROXIMO-DESTINATARIO.
+           READ MSGENT-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-MSGENT
+           END-READ.
+
        ADICIONA-ID-E-EXIBE.
            ADD 1 TO ID-MENSAGEM.
            DISPLAY
                ID-MENSAGEM
                MINHA-MENSAGEM.
+           PERFORM GRAVAR-MENSAGEM.
+
+      * Abre o arquivo de entrada de destinatarios e o de mensagens,
+      * criando o de mensagens se ainda nao existir.
+       ABRIR-ARQUIVOS.
+           OPEN INPUT MSGENT-ARQ.
+           IF WS-MSGENT-STATUS NOT = '00'
+               DISPLAY 'PROG11: ERRO AO ABRIR MSGENT - STATUS '
+                   WS-MSGENT-STATUS
+               MOVE 'S' TO WS-FIM-MSGENT
+           END-IF.
+           OPEN I-O MSGREG-ARQ.
+           IF WS-MSGREG-STATUS = '35'
+               OPEN OUTPUT MSGREG-ARQ
+               CLOSE MSGREG-ARQ
+               OPEN I-O MSGREG-ARQ
+           END-IF.
+
+      * Percorre as mensagens ja gravadas para saber qual o proximo
+      * MSG-ID disponivel, ja que o arquivo acumula mensagens de
+      * execucoes anteriores.
+       OBTER-PROXIMO-ID.
+           MOVE 0 TO WS-ULTIMO-ID.
+           MOVE 'N' TO WS-FIM-MSGREG.
+           PERFORM LER-PROXIMA-MENSAGEM UNTIL FIM-DO-MSGREG.
+           COMPUTE WS-PROX-ID = WS-ULTIMO-ID + 1.
+
+       LER-PROXIMA-MENSAGEM.
+           READ MSGREG-ARQ NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-MSGREG
+               NOT AT END
+                   MOVE MSG-ID TO WS-ULTIMO-ID
+           END-READ.
+
+      * Grava a mensagem corrente no arquivo, com a prioridade lida de
+      * MSGENT e situacao nao-lida.
+       GRAVAR-MENSAGEM.
+           MOVE WS-PROX-ID      TO MSG-ID.
+           MOVE MINHA-MENSAGEM  TO MSG-TEXTO.
+           SET MSG-NAO-LIDA     TO TRUE.
+           WRITE MSG-REGISTRO
+               INVALID KEY
+                   DISPLAY 'PROG11: ERRO AO GRAVAR MENSAGEM'
+           END-WRITE.
+           ADD 1 TO WS-PROX-ID.
