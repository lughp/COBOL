@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANTIGUID.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Relatorio de tempo de servico - para cada
+      *             funcionario ativo do mestre EMPREG, mostra a data
+      *             de admissao e a antiguidade (anos e meses
+      *             completos) contada a partir dela ate a data
+      *             corrente do relogio do sistema. A listagem sai
+      *             ordenada por data de admissao (o mais antigo
+      *             primeiro), ou seja, por tempo de servico.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      *   09/08/2026 LHP  Ordenacao por EMP-DATA-ADMISSAO via SORT,
+      *                   para que a listagem saia por antiguidade em
+      *                   vez da ordem fisica do mestre (EMP-MATRICULA).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT ORDENA-ARQ
+               ASSIGN TO "ORDANTIG".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       SD  ORDENA-ARQ.
+           COPY ORDREGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+           05 WS-FIM-ORDENADO         PIC X(01) VALUE 'N'.
+               88 FIM-DO-ORDENADO     VALUE 'S'.
+
+       01  WS-DATA-SISTEMA.
+           05 WS-ANO-ATUAL             PIC 9(04).
+           05 WS-MES-ATUAL              PIC 9(02).
+           05 WS-DIA-ATUAL               PIC 9(02).
+
+       01  WS-CALCULO-ANTIGUIDADE.
+           05 WS-ANO-ADMISSAO         PIC 9(04).
+           05 WS-MES-ADMISSAO         PIC 9(02).
+           05 WS-DIA-ADMISSAO         PIC 9(02).
+           05 WS-ANOS-SERVICO         PIC S9(04) VALUE 0.
+           05 WS-MESES-SERVICO        PIC S9(04) VALUE 0.
+
+       01  CAB1A.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB2A.
+           05 FILLER       PIC X(31) VALUE
+               'RELATORIO DE TEMPO DE SERVICO'.
+
+       01  CAB3A.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'MATRIC. '.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(14) VALUE 'DATA ADMISSAO'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(11) VALUE 'ANTIGUIDADE'.
+
+       01  DET1A.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1A-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1A-NOME   PIC X(20).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1A-ADMISSAO PIC 99/99/9999.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1A-ANOS   PIC ZZ9.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(05) VALUE 'ANOS '.
+           05 DET1A-MESES  PIC Z9.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(05) VALUE 'MESES'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 1400-EXECUTAR-ORDENACAO THRU 1400-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - le a data corrente do relogio do sistema e
+      * imprime o cabecalho do relatorio.
+      ******************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           DISPLAY CAB1A.
+           DISPLAY CAB2A.
+           DISPLAY CAB1A.
+           DISPLAY CAB3A.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1400-EXECUTAR-ORDENACAO - seleciona os funcionarios ativos do
+      * mestre e os ordena por data de admissao ascendente (o mais
+      * antigo primeiro), antes de gerar as linhas de detalhe do
+      * relatorio.
+      ******************************************************************
+       1400-EXECUTAR-ORDENACAO.
+           SORT ORDENA-ARQ
+               ON ASCENDING KEY ORD-DATA-ADMISSAO
+               INPUT PROCEDURE 2100-SELECIONAR-FUNCIONARIOS
+                   THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-GERAR-DETALHES
+                   THRU 2200-EXIT.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-SELECIONAR-FUNCIONARIOS (INPUT PROCEDURE do SORT) - le o
+      * mestre EMPREG e libera para a ordenacao apenas os funcionarios
+      * ativos.
+      ******************************************************************
+       2100-SELECIONAR-FUNCIONARIOS.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'ANTIGUID: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               GO TO 2100-EXIT
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+           PERFORM 2150-FILTRAR-E-LIBERAR THRU 2150-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           CLOSE EMPREG-ARQ.
+       2100-EXIT.
+           EXIT.
+
+       2150-FILTRAR-E-LIBERAR.
+           IF EMP-ATIVO
+               MOVE EMP-MATRICULA         TO ORD-MATRICULA
+               MOVE EMP-NOME              TO ORD-NOME
+               MOVE EMP-DEPARTAMENTO      TO ORD-DEPARTAMENTO
+               MOVE EMP-SALARIO           TO ORD-SALARIO
+               MOVE EMP-DATA-ADMISSAO     TO ORD-DATA-ADMISSAO
+               MOVE EMP-STATUS            TO ORD-STATUS
+               MOVE EMP-DATA-DESLIGAMENTO TO ORD-DATA-DESLIGAMENTO
+               RELEASE ORD-REGISTRO
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-GERAR-DETALHES (OUTPUT PROCEDURE do SORT) - devolve os
+      * registros ja ordenados por data de admissao e imprime uma
+      * linha DET1A por funcionario.
+      ******************************************************************
+       2200-GERAR-DETALHES.
+           PERFORM 2210-RETORNAR-ORDENADO THRU 2210-EXIT.
+           PERFORM 2000-PROCESSAR-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-DO-ORDENADO.
+       2200-EXIT.
+           EXIT.
+
+       2210-RETORNAR-ORDENADO.
+           RETURN ORDENA-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENADO
+               NOT AT END
+                   MOVE ORD-MATRICULA         TO EMP-MATRICULA
+                   MOVE ORD-NOME              TO EMP-NOME
+                   MOVE ORD-DEPARTAMENTO      TO EMP-DEPARTAMENTO
+                   MOVE ORD-SALARIO           TO EMP-SALARIO
+                   MOVE ORD-DATA-ADMISSAO     TO EMP-DATA-ADMISSAO
+                   MOVE ORD-STATUS            TO EMP-STATUS
+                   MOVE ORD-DATA-DESLIGAMENTO TO EMP-DATA-DESLIGAMENTO
+           END-RETURN.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FUNCIONARIO - imprime uma linha DET1A com a
+      * antiguidade do funcionario corrente.
+      ******************************************************************
+       2000-PROCESSAR-FUNCIONARIO.
+           PERFORM 2050-CALCULAR-ANTIGUIDADE THRU 2050-EXIT.
+           MOVE EMP-MATRICULA    TO DET1A-MATRICULA.
+           MOVE EMP-NOME         TO DET1A-NOME.
+           MOVE EMP-DATA-ADMISSAO TO DET1A-ADMISSAO.
+           MOVE WS-ANOS-SERVICO  TO DET1A-ANOS.
+           MOVE WS-MESES-SERVICO TO DET1A-MESES.
+           DISPLAY DET1A.
+           PERFORM 2210-RETORNAR-ORDENADO THRU 2210-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CALCULAR-ANTIGUIDADE - diferenca em anos e meses completos
+      * entre EMP-DATA-ADMISSAO e a data corrente do sistema.
+      ******************************************************************
+       2050-CALCULAR-ANTIGUIDADE.
+           MOVE EMP-DATA-ADMISSAO (1:4) TO WS-ANO-ADMISSAO.
+           MOVE EMP-DATA-ADMISSAO (5:2) TO WS-MES-ADMISSAO.
+           MOVE EMP-DATA-ADMISSAO (7:2) TO WS-DIA-ADMISSAO.
+           COMPUTE WS-ANOS-SERVICO  = WS-ANO-ATUAL - WS-ANO-ADMISSAO.
+           COMPUTE WS-MESES-SERVICO = WS-MES-ATUAL - WS-MES-ADMISSAO.
+           IF WS-DIA-ATUAL < WS-DIA-ADMISSAO
+               SUBTRACT 1 FROM WS-MESES-SERVICO
+           END-IF.
+           IF WS-MESES-SERVICO < 0
+               ADD 12 TO WS-MESES-SERVICO
+               SUBTRACT 1 FROM WS-ANOS-SERVICO
+           END-IF.
+           IF WS-ANOS-SERVICO < 0
+               MOVE 0 TO WS-ANOS-SERVICO
+               MOVE 0 TO WS-MESES-SERVICO
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - imprime o rodape do relatorio. O mestre ja foi
+      * fechado ao final de 2100-SELECIONAR-FUNCIONARIOS.
+      ******************************************************************
+       9000-FINALIZAR.
+           DISPLAY CAB1A.
+       9000-EXIT.
+           EXIT.
