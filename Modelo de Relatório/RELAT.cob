@@ -1,19 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELAT.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 03/08/2020.
+       DATE-COMPILED.
 
       ******************************************************************
-      * Author: Luciano Holanda Porto
-      * Date: 03/08/2020
-      * Finalidade: Modelo de Relatório para COBOL
+      * Finalidade: Relatorio/registro de folha do Sistema de
+      *             Manutencao de Funcionarios. Le o arquivo mestre de
+      *             funcionarios (EMPREG) e imprime uma linha de
+      *             detalhe por funcionario.
+      *
+      * Historico de alteracoes:
+      *   03/08/2020 LHP  Versao inicial - somente cabecalho estatico.
+      *   09/08/2026 LHP  Inclusao do arquivo mestre EMPREG e do laco
+      *                   de leitura/impressao de DET1 por funcionario.
+      *   09/08/2026 LHP  CAB2-DATA/CAB2-HORA passam a vir do relogio
+      *                   do sistema, em vez do literal fixo.
+      *   09/08/2026 LHP  Quebra de pagina e repeticao de cabecalho a
+      *                   cada WS-MAX-LINHAS-PAGINA linhas impressas.
+      *   09/08/2026 LHP  Registro de folha com INSS, IRRF, liquido e
+      *                   linha de total geral.
+      *   09/08/2026 LHP  Subtotais por departamento antes do total
+      *                   geral.
+      *   09/08/2026 LHP  Filtro por departamento/faixa de salario e
+      *                   ordenacao por salario via SORT.
+      *   09/08/2026 LHP  Checkpoint/restart: progresso gravado em
+      *                   RELATCKP a cada WS-INTERVALO-CHECKPOINT
+      *                   funcionarios, para que uma execucao retomada
+      *                   apos um abend nao reimprima o que ja saiu.
+      *   09/08/2026 LHP  Conferencia de balanceamento contra o
+      *                   registro de controle EMPREGCT antes de
+      *                   iniciar a listagem; aborta o job se a
+      *                   quantidade de registros ou o total de
+      *                   salarios nao baterem.
+      *   09/08/2026 LHP  Mes/ano de competencia do relatorio passam a
+      *                   ser informados pelo usuario (em branco = mes
+      *                   corrente do relogio do sistema), impressos em
+      *                   nova linha CAB2B; CAB2-DATA/CAB2-HORA
+      *                   continuam sempre mostrando a data/hora real
+      *                   da execucao.
+      *   09/08/2026 LHP  2150-FILTRAR-E-LIBERAR passa a exigir
+      *                   EMP-ATIVO, para que funcionarios desligados
+      *                   (DESLIGA) deixem de aparecer no relatorio.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT ORDENA-ARQ
+               ASSIGN TO "ORDFUNC".
+
+           SELECT CKPT-ARQ
+               ASSIGN TO "RELATCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CTRL-ARQ
+               ASSIGN TO "EMPREGCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       SD  ORDENA-ARQ.
+           COPY ORDREGC.
+
+      * CKPT-ARQ - guarda o progresso da listagem (ultima matricula
+      * impressa, pagina e totais/subtotais acumulados) para permitir
+      * retomar o relatorio sem reimprimir o que ja saiu.
+       FD  CKPT-ARQ
+           LABEL RECORD IS STANDARD.
+       01  CKPT-REGISTRO.
+           05 CKPT-MATRICULA          PIC 9(06).
+           05 CKPT-PAGINA             PIC 9(03).
+           05 CKPT-TOTAL-SALARIO      PIC S9(09)V99.
+           05 CKPT-TOTAL-INSS         PIC S9(09)V99.
+           05 CKPT-TOTAL-IRRF         PIC S9(09)V99.
+           05 CKPT-TOTAL-LIQUIDO      PIC S9(09)V99.
+           05 CKPT-QTD-DEPTOS         PIC 9(02).
+           05 CKPT-DEPTO-ITEM OCCURS 50 TIMES.
+               10 CKPT-DEPTO-COD      PIC X(04).
+               10 CKPT-DEPTO-SALARIO  PIC S9(09)V99.
+               10 CKPT-DEPTO-INSS     PIC S9(09)V99.
+               10 CKPT-DEPTO-IRRF     PIC S9(09)V99.
+               10 CKPT-DEPTO-LIQUIDO  PIC S9(09)V99.
+           05 CKPT-PARM-DEPTO         PIC X(04).
+           05 CKPT-PARM-SAL-MIN       PIC 9(07)V99.
+           05 CKPT-PARM-SAL-MAX       PIC 9(07)V99.
+           05 CKPT-PARM-ORDEM         PIC X(01).
+
+      * CTRL-ARQ - registro de controle (trailer) gerado por quem
+      * carrega o mestre EMPREG, com a quantidade de registros e o
+      * total de salarios esperados, usado para o job se balancear
+      * antes de rodar o relatorio.
+       FD  CTRL-ARQ
+           LABEL RECORD IS STANDARD.
+       01  CTRL-REGISTRO.
+           05 CTRL-QTD-REGISTROS      PIC 9(06).
+           05 CTRL-TOTAL-SALARIO      PIC S9(09)V99.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+           05 WS-FIM-ORDENADO         PIC X(01) VALUE 'N'.
+               88 FIM-DO-ORDENADO     VALUE 'S'.
+
+       01  WS-PARAMETROS.
+           05 WS-PARM-DEPTO           PIC X(04) VALUE SPACES.
+           05 WS-PARM-SAL-MIN         PIC 9(07)V99 VALUE 0.
+           05 WS-PARM-SAL-MAX         PIC 9(07)V99 VALUE 0.
+           05 WS-PARM-ORDEM           PIC X(01) VALUE 'A'.
+               88 WS-ORDEM-DESCENDENTE VALUE 'D'.
+           05 WS-PARM-MES-REF         PIC 9(02) VALUE 0.
+           05 WS-PARM-ANO-REF         PIC 9(04) VALUE 0.
+
+       01  WS-CONTROLE-PAGINACAO.
+           05 WS-LINHAS-PAGINA        PIC 9(03) COMP VALUE 0.
+           05 WS-MAX-LINHAS-PAGINA    PIC 9(03) COMP VALUE 50.
+
+       01  WS-CKPT-STATUS             PIC X(02) VALUE '00'.
+       01  WS-ULTIMA-MATRICULA-CKPT   PIC 9(06) VALUE 0.
+       01  WS-RESTART-PENDENTE        PIC X(01) VALUE 'N'.
+           88 RESTART-PENDENTE        VALUE 'S'.
+
+       01  WS-CONTROLE-CHECKPOINT.
+           05 WS-CONTADOR-CHECKPOINT  PIC 9(05) COMP VALUE 0.
+           05 WS-INTERVALO-CHECKPOINT PIC 9(05) COMP VALUE 20.
+
+       01  WS-CTRL-STATUS             PIC X(02) VALUE '00'.
+       01  WS-TOTAIS-BALANCEAMENTO.
+           05 WS-QTD-REAL             PIC 9(06) COMP VALUE 0.
+           05 WS-TOTAL-REAL           PIC S9(09)V99 VALUE 0.
+
+       01  WS-DEDUCOES.
+           05 WS-INSS                 PIC S9(07)V99 VALUE 0.
+           05 WS-IRRF                 PIC S9(07)V99 VALUE 0.
+           05 WS-BASE-IRRF            PIC S9(07)V99 VALUE 0.
+           05 WS-DEDUCAO-IRRF         PIC 9(05)V99 VALUE 0.
+           05 WS-ALIQUOTA-INSS        PIC 9(01)V999 VALUE 0.
+           05 WS-ALIQUOTA-IRRF        PIC 9(01)V999 VALUE 0.
+           05 WS-LIQUIDO              PIC S9(07)V99 VALUE 0.
+
+       01  WS-TOTAIS-GERAIS.
+           05 WS-TOTAL-SALARIO        PIC S9(09)V99 VALUE 0.
+           05 WS-TOTAL-INSS           PIC S9(09)V99 VALUE 0.
+           05 WS-TOTAL-IRRF           PIC S9(09)V99 VALUE 0.
+           05 WS-TOTAL-LIQUIDO        PIC S9(09)V99 VALUE 0.
+
+       01  WS-TAB-DEPTOS.
+           05 WS-QTD-DEPTOS           PIC 9(02) COMP VALUE 0.
+           05 WS-DEPTO-ITEM OCCURS 50 TIMES INDEXED BY WS-IDX-DEPTO.
+               10 WS-DEPTO-COD        PIC X(04).
+               10 WS-DEPTO-SALARIO    PIC S9(09)V99 VALUE 0.
+               10 WS-DEPTO-INSS       PIC S9(09)V99 VALUE 0.
+               10 WS-DEPTO-IRRF       PIC S9(09)V99 VALUE 0.
+               10 WS-DEPTO-LIQUIDO    PIC S9(09)V99 VALUE 0.
+
+       01  WS-DATA-SISTEMA.
+           05 WS-DATA-SIS-AAAA        PIC 9(04).
+           05 WS-DATA-SIS-MM          PIC 9(02).
+           05 WS-DATA-SIS-DD          PIC 9(02).
+
+       01  WS-DATA-PARA-CAB2.
+           05 WS-DATA-C2-DD           PIC 9(02).
+           05 WS-DATA-C2-MM           PIC 9(02).
+           05 WS-DATA-C2-AAAA         PIC 9(04).
+
+       01  WS-HORA-SISTEMA.
+           05 WS-HORA-SIS-HH          PIC 9(02).
+           05 WS-HORA-SIS-MM          PIC 9(02).
+           05 WS-HORA-SIS-SS          PIC 9(02).
+           05 WS-HORA-SIS-CC          PIC 9(02).
+
        01  CAB1.
            05 FILLER       PIC X(37) VALUE
                'SISTEMA DE MANUTENCAO DE FUNCIONARIOS'.
@@ -28,29 +204,632 @@
            05 FILLER       PIC X(03) VALUE ' - '.
            05 CAB2-HORA    PIC X(08) VALUE '12:00:00'.
 
+       01  CAB2B.
+           05 FILLER          PIC X(26) VALUE
+               'COMPETENCIA DO RELATORIO: '.
+           05 CAB2B-MES       PIC 99.
+           05 FILLER          PIC X(01) VALUE '/'.
+           05 CAB2B-ANO       PIC 9999.
+
        01  CAB3.
            05 FILLER       PIC X(80) VALUE ALL '-'.
 
        01  CAB4.
            05 FILLER       PIC X(03) VALUE SPACES.
            05 FILLER       PIC X(04) VALUE 'NOME'.
-           05 FILLER       PIC X(25) VALUE SPACES.
+           05 FILLER       PIC X(17) VALUE SPACES.
            05 FILLER       PIC X(07) VALUE 'SALARIO'.
+           05 FILLER       PIC X(06) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'INSS'.
+           05 FILLER       PIC X(06) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'IRRF'.
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(07) VALUE 'LIQUIDO'.
 
        01  DET1.
            05 FILLER       PIC X(03) VALUE SPACES.
            05 DET1-NOME    PIC X(20).
            05 FILLER       PIC X(03) VALUE SPACES.
-           05 DET1-SALARIO PIC Z.ZZZ.ZZ9,99.
+           05 DET1-SALARIO PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1-INSS    PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1-IRRF    PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1-LIQUIDO PIC -Z.ZZZ.ZZ9,99.
+
+       01  SUB1.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(06) VALUE 'DEPTO '.
+           05 SUB1-DEPTO   PIC X(04).
+           05 FILLER       PIC X(10) VALUE SPACES.
+           05 SUB1-SALARIO PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 SUB1-INSS    PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 SUB1-IRRF    PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 SUB1-LIQUIDO PIC -Z.ZZZ.ZZZ9,99.
+
+       01  TOT1.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(20) VALUE 'TOTAL GERAL'.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 TOT1-SALARIO PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 TOT1-INSS    PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 TOT1-IRRF    PIC -Z.ZZZ.ZZZ9,99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 TOT1-LIQUIDO PIC -Z.ZZZ.ZZZ9,99.
 
        PROCEDURE DIVISION.
 
-       PROGRAM-BEGIN.
-           MOVE 03082020 TO CAB2-DATA.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 1350-CONFERIR-BALANCEAMENTO THRU 1350-EXIT.
+           PERFORM 1400-EXECUTAR-ORDENACAO THRU 1400-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - monta a data/hora corrente do cabecalho, le
+      * os parametros de selecao/ordenacao e imprime o cabecalho.
+      ******************************************************************
+       1000-INICIALIZAR.
+           PERFORM 1100-OBTER-DATA-HORA THRU 1100-EXIT.
+           PERFORM 1300-OBTER-PARAMETROS THRU 1300-EXIT.
+           PERFORM 1170-DEFINIR-COMPETENCIA THRU 1170-EXIT.
+           PERFORM 1150-RESTAURAR-CHECKPOINT THRU 1150-EXIT.
+           PERFORM 1200-IMPRIMIR-CABECALHO THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-OBTER-DATA-HORA - le a data e a hora do relogio do sistema
+      * e monta CAB2-DATA/CAB2-HORA, em vez do literal fixo anterior.
+      ******************************************************************
+       1100-OBTER-DATA-HORA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-DATA-SIS-DD   TO WS-DATA-C2-DD.
+           MOVE WS-DATA-SIS-MM   TO WS-DATA-C2-MM.
+           MOVE WS-DATA-SIS-AAAA TO WS-DATA-C2-AAAA.
+           MOVE WS-DATA-PARA-CAB2 TO CAB2-DATA.
+           STRING WS-HORA-SIS-HH ':' WS-HORA-SIS-MM ':' WS-HORA-SIS-SS
+               DELIMITED BY SIZE INTO CAB2-HORA.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1170-DEFINIR-COMPETENCIA - monta CAB2B-MES/CAB2B-ANO com o mes
+      * e ano de competencia informados pelo usuario em
+      * 1300-OBTER-PARAMETROS (em branco/zero, assume o mes/ano atual
+      * do relogio do sistema). CAB2-DATA/CAB2-HORA nunca sao alterados
+      * aqui - continuam mostrando sempre a data/hora real da execucao,
+      * como exige o registro de auditoria do relatorio.
+      ******************************************************************
+       1170-DEFINIR-COMPETENCIA.
+           IF WS-PARM-MES-REF > 0
+               MOVE WS-PARM-MES-REF  TO CAB2B-MES
+           ELSE
+               MOVE WS-DATA-SIS-MM   TO CAB2B-MES
+           END-IF.
+           IF WS-PARM-ANO-REF > 0
+               MOVE WS-PARM-ANO-REF  TO CAB2B-ANO
+           ELSE
+               MOVE WS-DATA-SIS-AAAA TO CAB2B-ANO
+           END-IF.
+       1170-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-IMPRIMIR-CABECALHO - imprime CAB1, CAB2, CAB2B e CAB4 e
+      * zera o contador de linhas da pagina corrente.
+      ******************************************************************
+       1200-IMPRIMIR-CABECALHO.
            DISPLAY CAB3.
            DISPLAY CAB1.
            DISPLAY CAB2.
+           DISPLAY CAB2B.
            DISPLAY CAB3.
+           DISPLAY CAB4.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+       1200-EXIT.
+           EXIT.
 
-       PROGRAM-DONE.
-           STOP RUN.
+      ******************************************************************
+      * 1150-RESTAURAR-CHECKPOINT - le RELATCKP, se existir, e restaura
+      * a ultima matricula impressa, a pagina e os totais/subtotais
+      * acumulados, para que a listagem retome de onde parou em vez
+      * de comecar do zero. O checkpoint so e aplicado se os filtros e
+      * a ordem informados em 1300-OBTER-PARAMETROS forem os mesmos que
+      * geraram o checkpoint - retomar com parametros diferentes
+      * produziria totais/subtotais inconsistentes com a listagem que
+      * de fato vai sair, entao o job e abortado nesse caso.
+      ******************************************************************
+       1150-RESTAURAR-CHECKPOINT.
+           OPEN INPUT CKPT-ARQ.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-ARQ
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-MATRICULA > 0
+                           PERFORM 1156-VALIDAR-PARAMETROS-CKPT
+                               THRU 1156-EXIT
+                           PERFORM 1155-APLICAR-CHECKPOINT
+                               THRU 1155-EXIT
+                       END-IF
+               END-READ
+               CLOSE CKPT-ARQ
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1156-VALIDAR-PARAMETROS-CKPT - confere se o departamento, a
+      * faixa de salario e a ordem gravados no checkpoint batem com os
+      * parametros informados nesta execucao. Em caso de divergencia,
+      * aborta o job antes de aplicar totais que nao correspondem ao
+      * filtro/ordem atual.
+      ******************************************************************
+       1156-VALIDAR-PARAMETROS-CKPT.
+           IF CKPT-PARM-DEPTO     NOT = WS-PARM-DEPTO
+               OR CKPT-PARM-SAL-MIN NOT = WS-PARM-SAL-MIN
+               OR CKPT-PARM-SAL-MAX NOT = WS-PARM-SAL-MAX
+               OR CKPT-PARM-ORDEM   NOT = WS-PARM-ORDEM
+               DISPLAY 'RELAT: PARAMETROS DIVERGEM DO CHECKPOINT - '
+                   'JOB ABORTADO'
+               DISPLAY '  REFACA A EXECUCAO COM OS MESMOS FILTROS/'
+                   'ORDEM DA RETOMADA, OU APAGUE RELATCKP PARA '
+                   'COMECAR DO ZERO'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1156-EXIT.
+           EXIT.
+
+       1155-APLICAR-CHECKPOINT.
+           MOVE CKPT-MATRICULA     TO WS-ULTIMA-MATRICULA-CKPT.
+           MOVE CKPT-PAGINA        TO PAGINA.
+           MOVE CKPT-TOTAL-SALARIO TO WS-TOTAL-SALARIO.
+           MOVE CKPT-TOTAL-INSS    TO WS-TOTAL-INSS.
+           MOVE CKPT-TOTAL-IRRF    TO WS-TOTAL-IRRF.
+           MOVE CKPT-TOTAL-LIQUIDO TO WS-TOTAL-LIQUIDO.
+           MOVE CKPT-QTD-DEPTOS    TO WS-QTD-DEPTOS.
+           PERFORM 1160-RESTAURAR-DEPTO THRU 1160-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-QTD-DEPTOS.
+           MOVE 'S' TO WS-RESTART-PENDENTE.
+           DISPLAY 'RELAT: RETOMANDO APOS A MATRICULA '
+               WS-ULTIMA-MATRICULA-CKPT.
+       1155-EXIT.
+           EXIT.
+
+       1160-RESTAURAR-DEPTO.
+           MOVE CKPT-DEPTO-COD (WS-IDX-DEPTO)
+               TO WS-DEPTO-COD (WS-IDX-DEPTO).
+           MOVE CKPT-DEPTO-SALARIO (WS-IDX-DEPTO)
+               TO WS-DEPTO-SALARIO (WS-IDX-DEPTO).
+           MOVE CKPT-DEPTO-INSS (WS-IDX-DEPTO)
+               TO WS-DEPTO-INSS (WS-IDX-DEPTO).
+           MOVE CKPT-DEPTO-IRRF (WS-IDX-DEPTO)
+               TO WS-DEPTO-IRRF (WS-IDX-DEPTO).
+           MOVE CKPT-DEPTO-LIQUIDO (WS-IDX-DEPTO)
+               TO WS-DEPTO-LIQUIDO (WS-IDX-DEPTO).
+       1160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-OBTER-PARAMETROS - le os filtros de departamento e faixa
+      * de salario e a ordem de impressao desejada pelo usuario.
+      ******************************************************************
+       1300-OBTER-PARAMETROS.
+           DISPLAY 'DEPARTAMENTO (BRANCO = TODOS).......: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-DEPTO.
+           DISPLAY 'SALARIO MINIMO (0 = SEM LIMITE).....: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-SAL-MIN.
+           DISPLAY 'SALARIO MAXIMO (0 = SEM LIMITE).....: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-SAL-MAX.
+           DISPLAY 'ORDEM (A=ASCENDENTE / D=DESCENDENTE): '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-ORDEM.
+           DISPLAY 'MES DE COMPETENCIA (0 = MES ATUAL)..: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-MES-REF.
+           DISPLAY 'ANO DE COMPETENCIA (0 = ANO ATUAL)..: '
+               WITH NO ADVANCING.
+           ACCEPT WS-PARM-ANO-REF.
+       1300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1350-CONFERIR-BALANCEAMENTO - se existir um registro de
+      * controle em EMPREGCT, apura a quantidade de registros e o
+      * total de salarios realmente existentes em EMPREG e aborta o
+      * job se nao baterem com o controle. Sem EMPREGCT, segue direto
+      * para a listagem (nao ha controle contra o qual se balancear).
+      ******************************************************************
+       1350-CONFERIR-BALANCEAMENTO.
+           OPEN INPUT CTRL-ARQ.
+           IF WS-CTRL-STATUS = '00'
+               READ CTRL-ARQ
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1360-APURAR-TOTAIS-REAIS
+                           THRU 1360-EXIT
+                       PERFORM 1370-COMPARAR-CONTROLE
+                           THRU 1370-EXIT
+               END-READ
+               CLOSE CTRL-ARQ
+           END-IF.
+       1350-EXIT.
+           EXIT.
+
+       1360-APURAR-TOTAIS-REAIS.
+           MOVE 0 TO WS-QTD-REAL.
+           MOVE 0 TO WS-TOTAL-REAL.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'RELAT: ERRO AO ABRIR EMPREG PARA '
+                   'BALANCEAMENTO - STATUS ' WS-EMPREG-STATUS
+               GO TO 1360-EXIT
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+           PERFORM 1365-SOMAR-REGISTRO THRU 1365-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           CLOSE EMPREG-ARQ.
+           MOVE 'N' TO WS-FIM-ARQUIVO.
+       1360-EXIT.
+           EXIT.
+
+       1365-SOMAR-REGISTRO.
+           ADD 1 TO WS-QTD-REAL.
+           ADD EMP-SALARIO TO WS-TOTAL-REAL.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       1365-EXIT.
+           EXIT.
+
+       1370-COMPARAR-CONTROLE.
+           IF WS-QTD-REAL NOT = CTRL-QTD-REGISTROS
+               OR WS-TOTAL-REAL NOT = CTRL-TOTAL-SALARIO
+               DISPLAY 'RELAT: BALANCEAMENTO FALHOU - JOB ABORTADO'
+               DISPLAY '  REGISTROS - CONTROLE: ' CTRL-QTD-REGISTROS
+                   ' REAL: ' WS-QTD-REAL
+               DISPLAY '  SALARIOS  - CONTROLE: ' CTRL-TOTAL-SALARIO
+                   ' REAL: ' WS-TOTAL-REAL
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1370-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1400-EXECUTAR-ORDENACAO - seleciona os funcionarios que passam
+      * no filtro (1300) e os ordena por salario, na direcao escolhida,
+      * antes de gerar as linhas de detalhe do relatorio.
+      ******************************************************************
+       1400-EXECUTAR-ORDENACAO.
+           IF WS-ORDEM-DESCENDENTE
+               SORT ORDENA-ARQ
+                   ON DESCENDING KEY ORD-SALARIO
+                   INPUT PROCEDURE 2100-SELECIONAR-FUNCIONARIOS
+                       THRU 2100-EXIT
+                   OUTPUT PROCEDURE 2200-GERAR-DETALHES
+                       THRU 2200-EXIT
+           ELSE
+               SORT ORDENA-ARQ
+                   ON ASCENDING KEY ORD-SALARIO
+                   INPUT PROCEDURE 2100-SELECIONAR-FUNCIONARIOS
+                       THRU 2100-EXIT
+                   OUTPUT PROCEDURE 2200-GERAR-DETALHES
+                       THRU 2200-EXIT
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-SELECIONAR-FUNCIONARIOS (INPUT PROCEDURE do SORT) - le o
+      * mestre EMPREG e libera para a ordenacao apenas os funcionarios
+      * que atendem ao filtro de departamento/faixa de salario.
+      ******************************************************************
+       2100-SELECIONAR-FUNCIONARIOS.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'RELAT: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               GO TO 2100-EXIT
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+           PERFORM 2150-FILTRAR-E-LIBERAR THRU 2150-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           CLOSE EMPREG-ARQ.
+       2100-EXIT.
+           EXIT.
+
+       2150-FILTRAR-E-LIBERAR.
+           IF EMP-ATIVO
+               AND (WS-PARM-DEPTO = SPACES
+                   OR EMP-DEPARTAMENTO = WS-PARM-DEPTO)
+               AND (WS-PARM-SAL-MIN = 0
+                   OR EMP-SALARIO >= WS-PARM-SAL-MIN)
+               AND (WS-PARM-SAL-MAX = 0
+                   OR EMP-SALARIO <= WS-PARM-SAL-MAX)
+               MOVE EMP-MATRICULA         TO ORD-MATRICULA
+               MOVE EMP-NOME              TO ORD-NOME
+               MOVE EMP-DEPARTAMENTO      TO ORD-DEPARTAMENTO
+               MOVE EMP-SALARIO           TO ORD-SALARIO
+               MOVE EMP-DATA-ADMISSAO     TO ORD-DATA-ADMISSAO
+               MOVE EMP-STATUS            TO ORD-STATUS
+               MOVE EMP-DATA-DESLIGAMENTO TO ORD-DATA-DESLIGAMENTO
+               RELEASE ORD-REGISTRO
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-GERAR-DETALHES (OUTPUT PROCEDURE do SORT) - devolve os
+      * registros ja ordenados e imprime uma linha DET1 por funcionario.
+      ******************************************************************
+       2200-GERAR-DETALHES.
+           PERFORM 2210-RETORNAR-ORDENADO THRU 2210-EXIT.
+           PERFORM 2205-PULAR-JA-PROCESSADO THRU 2205-EXIT
+               UNTIL NOT RESTART-PENDENTE OR FIM-DO-ORDENADO.
+           IF RESTART-PENDENTE
+               DISPLAY 'RELAT: MATRICULA DO CHECKPOINT '
+                   WS-ULTIMA-MATRICULA-CKPT
+                   ' NAO ENCONTRADA NESTA EXECUCAO - JOB ABORTADO'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2000-PROCESSAR-FUNCIONARIOS THRU 2000-EXIT
+               UNTIL FIM-DO-ORDENADO.
+       2200-EXIT.
+           EXIT.
+
+      * 2205-PULAR-JA-PROCESSADO - avanca pelos registros ja impressos
+      * numa execucao anterior, sem reimprimi-los nem soma-los de novo
+      * (os totais ja vieram do checkpoint em 1150), ate alcancar o
+      * funcionario em que a execucao anterior parou. Se essa
+      * matricula nao existir mais na listagem atual (por exemplo, o
+      * funcionario foi desligado entre a execucao abortada e a
+      * retomada, e 2150-FILTRAR-E-LIBERAR passou a excluí-lo),
+      * RESTART-PENDENTE permanece 'S' ate FIM-DO-ORDENADO, e
+      * 2200-GERAR-DETALHES aborta o job em vez de fechar o relatorio
+      * com os totais do checkpoint e nenhum funcionario impresso.
+       2205-PULAR-JA-PROCESSADO.
+           IF EMP-MATRICULA = WS-ULTIMA-MATRICULA-CKPT
+               MOVE 'N' TO WS-RESTART-PENDENTE
+           END-IF.
+           PERFORM 2210-RETORNAR-ORDENADO THRU 2210-EXIT.
+       2205-EXIT.
+           EXIT.
+
+       2210-RETORNAR-ORDENADO.
+           RETURN ORDENA-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENADO
+               NOT AT END
+                   MOVE ORD-MATRICULA         TO EMP-MATRICULA
+                   MOVE ORD-NOME              TO EMP-NOME
+                   MOVE ORD-DEPARTAMENTO      TO EMP-DEPARTAMENTO
+                   MOVE ORD-SALARIO           TO EMP-SALARIO
+                   MOVE ORD-DATA-ADMISSAO     TO EMP-DATA-ADMISSAO
+                   MOVE ORD-STATUS            TO EMP-STATUS
+                   MOVE ORD-DATA-DESLIGAMENTO TO EMP-DATA-DESLIGAMENTO
+           END-RETURN.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FUNCIONARIOS - uma linha DET1 por funcionario.
+      * Ao atingir WS-MAX-LINHAS-PAGINA, avanca PAGINA e reimprime o
+      * cabecalho antes de continuar a listagem.
+      ******************************************************************
+       2000-PROCESSAR-FUNCIONARIOS.
+           PERFORM 2050-CALCULAR-DEDUCOES THRU 2050-EXIT.
+           MOVE EMP-NOME    TO DET1-NOME.
+           MOVE EMP-SALARIO TO DET1-SALARIO.
+           MOVE WS-INSS     TO DET1-INSS.
+           MOVE WS-IRRF     TO DET1-IRRF.
+           MOVE WS-LIQUIDO  TO DET1-LIQUIDO.
+           DISPLAY DET1.
+           ADD EMP-SALARIO TO WS-TOTAL-SALARIO.
+           ADD WS-INSS     TO WS-TOTAL-INSS.
+           ADD WS-IRRF     TO WS-TOTAL-IRRF.
+           ADD WS-LIQUIDO  TO WS-TOTAL-LIQUIDO.
+           PERFORM 2060-ACUMULAR-DEPARTAMENTO THRU 2060-EXIT.
+           ADD 1 TO WS-LINHAS-PAGINA.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               ADD 1 TO PAGINA
+               PERFORM 1200-IMPRIMIR-CABECALHO THRU 1200-EXIT
+           END-IF.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT.
+           IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               PERFORM 2080-GRAVAR-CHECKPOINT THRU 2080-EXIT
+               MOVE 0 TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+           PERFORM 2210-RETORNAR-ORDENADO THRU 2210-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2080-GRAVAR-CHECKPOINT - grava em RELATCKP a ultima matricula
+      * impressa, a pagina e os totais/subtotais acumulados, a cada
+      * WS-INTERVALO-CHECKPOINT funcionarios processados.
+      ******************************************************************
+       2080-GRAVAR-CHECKPOINT.
+           MOVE EMP-MATRICULA   TO CKPT-MATRICULA.
+           MOVE PAGINA          TO CKPT-PAGINA.
+           MOVE WS-TOTAL-SALARIO TO CKPT-TOTAL-SALARIO.
+           MOVE WS-TOTAL-INSS    TO CKPT-TOTAL-INSS.
+           MOVE WS-TOTAL-IRRF    TO CKPT-TOTAL-IRRF.
+           MOVE WS-TOTAL-LIQUIDO TO CKPT-TOTAL-LIQUIDO.
+           MOVE WS-QTD-DEPTOS    TO CKPT-QTD-DEPTOS.
+           PERFORM 2085-COPIAR-DEPTO THRU 2085-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-QTD-DEPTOS.
+           MOVE WS-PARM-DEPTO    TO CKPT-PARM-DEPTO.
+           MOVE WS-PARM-SAL-MIN  TO CKPT-PARM-SAL-MIN.
+           MOVE WS-PARM-SAL-MAX  TO CKPT-PARM-SAL-MAX.
+           MOVE WS-PARM-ORDEM    TO CKPT-PARM-ORDEM.
+           OPEN OUTPUT CKPT-ARQ.
+           WRITE CKPT-REGISTRO.
+           CLOSE CKPT-ARQ.
+       2080-EXIT.
+           EXIT.
+
+       2085-COPIAR-DEPTO.
+           MOVE WS-DEPTO-COD (WS-IDX-DEPTO)
+               TO CKPT-DEPTO-COD (WS-IDX-DEPTO).
+           MOVE WS-DEPTO-SALARIO (WS-IDX-DEPTO)
+               TO CKPT-DEPTO-SALARIO (WS-IDX-DEPTO).
+           MOVE WS-DEPTO-INSS (WS-IDX-DEPTO)
+               TO CKPT-DEPTO-INSS (WS-IDX-DEPTO).
+           MOVE WS-DEPTO-IRRF (WS-IDX-DEPTO)
+               TO CKPT-DEPTO-IRRF (WS-IDX-DEPTO).
+           MOVE WS-DEPTO-LIQUIDO (WS-IDX-DEPTO)
+               TO CKPT-DEPTO-LIQUIDO (WS-IDX-DEPTO).
+       2085-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CALCULAR-DEDUCOES - aplica a tabela simplificada de
+      * aliquotas de INSS e IRRF sobre EMP-SALARIO e apura o liquido.
+      ******************************************************************
+       2050-CALCULAR-DEDUCOES.
+           EVALUATE TRUE
+               WHEN EMP-SALARIO <= 1320,00
+                   MOVE 0,075 TO WS-ALIQUOTA-INSS
+               WHEN EMP-SALARIO <= 2571,00
+                   MOVE 0,09  TO WS-ALIQUOTA-INSS
+               WHEN EMP-SALARIO <= 3856,00
+                   MOVE 0,12  TO WS-ALIQUOTA-INSS
+               WHEN OTHER
+                   MOVE 0,14  TO WS-ALIQUOTA-INSS
+           END-EVALUATE.
+           COMPUTE WS-INSS ROUNDED = EMP-SALARIO * WS-ALIQUOTA-INSS.
+
+           COMPUTE WS-BASE-IRRF = EMP-SALARIO - WS-INSS.
+           EVALUATE TRUE
+               WHEN WS-BASE-IRRF <= 2259,20
+                   MOVE 0,000 TO WS-ALIQUOTA-IRRF
+                   MOVE 0,00  TO WS-DEDUCAO-IRRF
+               WHEN WS-BASE-IRRF <= 2826,65
+                   MOVE 0,075 TO WS-ALIQUOTA-IRRF
+                   MOVE 169,44  TO WS-DEDUCAO-IRRF
+               WHEN WS-BASE-IRRF <= 3751,05
+                   MOVE 0,15  TO WS-ALIQUOTA-IRRF
+                   MOVE 381,44  TO WS-DEDUCAO-IRRF
+               WHEN WS-BASE-IRRF <= 4664,68
+                   MOVE 0,225 TO WS-ALIQUOTA-IRRF
+                   MOVE 662,77  TO WS-DEDUCAO-IRRF
+               WHEN OTHER
+                   MOVE 0,275 TO WS-ALIQUOTA-IRRF
+                   MOVE 896,00  TO WS-DEDUCAO-IRRF
+           END-EVALUATE.
+           COMPUTE WS-IRRF ROUNDED =
+               (WS-BASE-IRRF * WS-ALIQUOTA-IRRF) - WS-DEDUCAO-IRRF.
+           IF WS-IRRF < 0
+               MOVE 0 TO WS-IRRF
+           END-IF.
+
+           COMPUTE WS-LIQUIDO = EMP-SALARIO - WS-INSS - WS-IRRF.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2060-ACUMULAR-DEPARTAMENTO - soma o funcionario corrente no
+      * acumulador do seu departamento, criando a entrada se for a
+      * primeira ocorrencia daquele departamento.
+      ******************************************************************
+       2060-ACUMULAR-DEPARTAMENTO.
+           SET WS-IDX-DEPTO TO 1.
+           SEARCH WS-DEPTO-ITEM
+               AT END
+                   PERFORM 2065-INCLUIR-DEPTO THRU 2065-EXIT
+               WHEN WS-DEPTO-COD (WS-IDX-DEPTO) = EMP-DEPARTAMENTO
+                   PERFORM 2070-SOMAR-DEPTO THRU 2070-EXIT
+           END-SEARCH.
+       2060-EXIT.
+           EXIT.
+
+       2065-INCLUIR-DEPTO.
+           IF WS-QTD-DEPTOS < 50
+               ADD 1 TO WS-QTD-DEPTOS
+               SET WS-IDX-DEPTO TO WS-QTD-DEPTOS
+               MOVE EMP-DEPARTAMENTO TO WS-DEPTO-COD (WS-IDX-DEPTO)
+               PERFORM 2070-SOMAR-DEPTO THRU 2070-EXIT
+           END-IF.
+       2065-EXIT.
+           EXIT.
+
+       2070-SOMAR-DEPTO.
+           ADD EMP-SALARIO TO WS-DEPTO-SALARIO (WS-IDX-DEPTO).
+           ADD WS-INSS     TO WS-DEPTO-INSS    (WS-IDX-DEPTO).
+           ADD WS-IRRF     TO WS-DEPTO-IRRF    (WS-IDX-DEPTO).
+           ADD WS-LIQUIDO  TO WS-DEPTO-LIQUIDO (WS-IDX-DEPTO).
+       2070-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZAR - fecha arquivos.
+      ******************************************************************
+       8000-FINALIZAR.
+           DISPLAY CAB3.
+           PERFORM 7010-IMPRIMIR-SUBTOTAL-DEPTO THRU 7010-EXIT
+               VARYING WS-IDX-DEPTO FROM 1 BY 1
+               UNTIL WS-IDX-DEPTO > WS-QTD-DEPTOS.
+           DISPLAY CAB3.
+           MOVE WS-TOTAL-SALARIO TO TOT1-SALARIO.
+           MOVE WS-TOTAL-INSS    TO TOT1-INSS.
+           MOVE WS-TOTAL-IRRF    TO TOT1-IRRF.
+           MOVE WS-TOTAL-LIQUIDO TO TOT1-LIQUIDO.
+           DISPLAY TOT1.
+           PERFORM 8010-LIMPAR-CHECKPOINT THRU 8010-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8010-LIMPAR-CHECKPOINT - grava RELATCKP com matricula zero,
+      * sinalizando execucao concluida sem pendencia de restart; a
+      * proxima chamada comeca do zero.
+      ******************************************************************
+       8010-LIMPAR-CHECKPOINT.
+           MOVE ZEROS TO CKPT-REGISTRO.
+           OPEN OUTPUT CKPT-ARQ.
+           WRITE CKPT-REGISTRO.
+           CLOSE CKPT-ARQ.
+       8010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7010-IMPRIMIR-SUBTOTAL-DEPTO - uma linha SUB1 por departamento
+      * acumulado em WS-TAB-DEPTOS.
+      ******************************************************************
+       7010-IMPRIMIR-SUBTOTAL-DEPTO.
+           MOVE WS-DEPTO-COD     (WS-IDX-DEPTO) TO SUB1-DEPTO.
+           MOVE WS-DEPTO-SALARIO (WS-IDX-DEPTO) TO SUB1-SALARIO.
+           MOVE WS-DEPTO-INSS    (WS-IDX-DEPTO) TO SUB1-INSS.
+           MOVE WS-DEPTO-IRRF    (WS-IDX-DEPTO) TO SUB1-IRRF.
+           MOVE WS-DEPTO-LIQUIDO (WS-IDX-DEPTO) TO SUB1-LIQUIDO.
+           DISPLAY SUB1.
+       7010-EXIT.
+           EXIT.
