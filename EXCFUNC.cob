@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCFUNC.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Relatorio de excecoes do mestre de funcionarios -
+      *             lista separadamente qualquer EMP-REGISTRO cujo
+      *             EMP-SALARIO esteja zerado ou negativo, para que o
+      *             erro de digitacao seja corrigido antes da folha
+      *             sair no RELAT.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05 WS-QTD-EXCECOES         PIC 9(05) COMP VALUE 0.
+
+       01  CAB1X.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+
+       01  CAB2X.
+           05 FILLER       PIC X(39) VALUE
+               'RELATORIO DE EXCECOES DE SALARIO'.
+
+       01  CAB3X.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'MATRIC. '.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(19) VALUE SPACES.
+           05 FILLER       PIC X(05) VALUE 'DEPTO'.
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(07) VALUE 'SALARIO'.
+
+       01  DET1X.
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1X-MATRICULA PIC 9(06).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1X-NOME   PIC X(20).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 DET1X-DEPTO  PIC X(04).
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 DET1X-SALARIO PIC -Z.ZZZ.ZZ9,99.
+
+       01  MSG-RESUMO.
+           05 FILLER       PIC X(30) VALUE
+               'TOTAL DE EXCECOES ENCONTRADAS:'.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 MSG-QTD-EXCECOES PIC ZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o mestre e imprime o cabecalho do
+      * relatorio de excecoes.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'EXCFUNC: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               MOVE 'S' TO WS-FIM-ARQUIVO
+               GO TO 1000-EXIT
+           END-IF.
+           DISPLAY CAB1X.
+           DISPLAY CAB2X.
+           DISPLAY CAB1X.
+           DISPLAY CAB3X.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSAR-FUNCIONARIO - imprime uma linha DET1X para cada
+      * funcionario com EMP-SALARIO zerado ou negativo.
+      ******************************************************************
+       2000-PROCESSAR-FUNCIONARIO.
+           IF EMP-SALARIO <= 0
+               MOVE EMP-MATRICULA TO DET1X-MATRICULA
+               MOVE EMP-NOME      TO DET1X-NOME
+               MOVE EMP-DEPARTAMENTO TO DET1X-DEPTO
+               MOVE EMP-SALARIO   TO DET1X-SALARIO
+               DISPLAY DET1X
+               ADD 1 TO WS-QTD-EXCECOES
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha o mestre e imprime o total de excecoes.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           DISPLAY CAB1X.
+           MOVE WS-QTD-EXCECOES TO MSG-QTD-EXCECOES.
+           DISPLAY MSG-RESUMO.
+       9000-EXIT.
+           EXIT.
