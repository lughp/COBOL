@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: LOGC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro de trilha de auditoria (EMPLOG)
+      *             gravado a cada inclusao/alteracao/exclusao de
+      *             funcionario, com valores de antes e depois.
+      ******************************************************************
+       01  LOG-REGISTRO.
+           05  LOG-DATA-HORA          PIC X(14).
+           05  LOG-OPERADOR           PIC X(08).
+           05  LOG-OPERACAO           PIC X(01).
+               88  LOG-OP-INCLUSAO    VALUE 'I'.
+               88  LOG-OP-ALTERACAO   VALUE 'A'.
+               88  LOG-OP-EXCLUSAO    VALUE 'E'.
+           05  LOG-MATRICULA          PIC 9(06).
+           05  LOG-NOME-ANTES         PIC X(30).
+           05  LOG-NOME-DEPOIS        PIC X(30).
+           05  LOG-SALARIO-ANTES      PIC S9(07)V99.
+           05  LOG-SALARIO-DEPOIS     PIC S9(07)V99.
