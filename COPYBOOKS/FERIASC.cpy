@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: FERIASC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro de ferias por funcionario
+      *             (dias de direito, dias gozados e saldo acumulado).
+      ******************************************************************
+       01  FER-REGISTRO.
+           05  FER-MATRICULA          PIC 9(06).
+           05  FER-DIAS-DIREITO       PIC 9(03).
+           05  FER-DIAS-GOZADOS       PIC 9(03).
+           05  FER-DIAS-SALDO         PIC 9(03).
+           05  FER-DATA-ULT-AQUIS     PIC 9(08).
+           05  FILLER                 PIC X(13).
