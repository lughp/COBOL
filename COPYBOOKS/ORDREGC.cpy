@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: ORDREGC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro de trabalho da ordenacao (SD
+      *             ORDENA-ARQ) usada por RELAT para selecionar e
+      *             ordenar funcionarios por salario. Mesmos campos de
+      *             EMPREGC, com prefixo ORD- para nao colidir com o
+      *             registro do mestre (EMP-) no mesmo programa.
+      ******************************************************************
+       01  ORD-REGISTRO.
+           05  ORD-MATRICULA          PIC 9(06).
+           05  ORD-NOME               PIC X(30).
+           05  ORD-DEPARTAMENTO       PIC X(04).
+           05  ORD-SALARIO            PIC S9(07)V99.
+           05  ORD-DATA-ADMISSAO      PIC 9(08).
+           05  ORD-STATUS             PIC X(01).
+           05  ORD-DATA-DESLIGAMENTO  PIC 9(08).
+           05  FILLER                 PIC X(19).
