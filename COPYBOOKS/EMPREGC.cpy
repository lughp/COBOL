@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: EMPREGC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro mestre de funcionarios (EMPREG),
+      *             compartilhado por todos os programas da folha.
+      ******************************************************************
+       01  EMP-REGISTRO.
+           05  EMP-MATRICULA          PIC 9(06).
+           05  EMP-NOME               PIC X(30).
+           05  EMP-DEPARTAMENTO       PIC X(04).
+           05  EMP-SALARIO            PIC S9(07)V99.
+           05  EMP-DATA-ADMISSAO      PIC 9(08).
+           05  EMP-STATUS             PIC X(01).
+               88  EMP-ATIVO          VALUE 'A'.
+               88  EMP-DESLIGADO      VALUE 'D'.
+           05  EMP-DATA-DESLIGAMENTO  PIC 9(08).
+           05  EMP-PIN                PIC 9(04).
+           05  FILLER                 PIC X(15).
