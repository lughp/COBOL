@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: MSGENTC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro de entrada no arquivo de
+      *             destinatarios/mensagens a enviar (MENSENT), lido
+      *             pelo PROG11 em substituicao aos MOVEs fixos.
+      ******************************************************************
+       01  MSGENT-REGISTRO.
+           05  MSGENT-DESTINATARIO    PIC X(20).
+           05  MSGENT-TEXTO           PIC X(80).
+           05  MSGENT-PRIORIDADE      PIC X(01).
