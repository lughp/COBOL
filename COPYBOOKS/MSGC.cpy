@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: MSGC
+      * Author:   Luciano Holanda Porto
+      * Date:     09/08/2026
+      * Finalidade: Layout do registro persistido no arquivo de
+      *             mensagens internas (MENSLOG), com prioridade e
+      *             situacao de leitura.
+      ******************************************************************
+       01  MSG-REGISTRO.
+           05  MSG-ID                 PIC 9(04).
+           05  MSG-DESTINATARIO       PIC X(20).
+           05  MSG-TEXTO              PIC X(80).
+           05  MSG-PRIORIDADE         PIC X(01).
+               88  MSG-URGENTE        VALUE 'U'.
+               88  MSG-NORMAL         VALUE 'N'.
+           05  MSG-STATUS-LEITURA     PIC X(01).
+               88  MSG-LIDA           VALUE 'L'.
+               88  MSG-NAO-LIDA       VALUE 'N'.
