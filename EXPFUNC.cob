@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPFUNC.
+       AUTHOR. LUCIANO-HOLANDA-PORTO.
+       INSTALLATION. DEPARTAMENTO-DE-FOLHA-DE-PAGAMENTO.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Finalidade: Exporta o mestre de funcionarios (EMPREG) para um
+      *             arquivo em formato CSV (EXPFOLHA), com matricula,
+      *             nome, departamento e salario, para entrega ao
+      *             arquivo de pagamento do banco.
+      *
+      * Historico de alteracoes:
+      *   09/08/2026 LHP  Versao inicial.
+      *   09/08/2026 LHP  2000-EXPORTAR-FUNCIONARIO passa a exigir
+      *                   EMP-ATIVO, para que um funcionario desligado
+      *                   (DESLIGA) deixe de ser enviado ao banco.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREG-ARQ
+               ASSIGN TO "EMPREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WS-EMPREG-STATUS.
+
+           SELECT EXPFOLHA-ARQ
+               ASSIGN TO "EXPFOLHA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPFOLHA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREG-ARQ
+           LABEL RECORD IS STANDARD.
+           COPY EMPREGC.
+
+       FD  EXPFOLHA-ARQ
+           LABEL RECORD IS STANDARD.
+       01  EXP-LINHA                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05 WS-EMPREG-STATUS        PIC X(02) VALUE '00'.
+           05 WS-EXPFOLHA-STATUS      PIC X(02) VALUE '00'.
+           05 WS-FIM-ARQUIVO          PIC X(01) VALUE 'N'.
+               88 FIM-DO-ARQUIVO      VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05 WS-QTD-EXPORTADOS       PIC 9(05) COMP VALUE 0.
+
+       01  WS-SALARIO-EDITADO         PIC -Z.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EXPORTAR-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - abre o mestre para leitura e o arquivo CSV
+      * para gravacao, e escreve a linha de cabecalho das colunas.
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPREG-ARQ.
+           IF WS-EMPREG-STATUS NOT = '00'
+               DISPLAY 'EXPFUNC: ERRO AO ABRIR EMPREG - STATUS '
+                   WS-EMPREG-STATUS
+               MOVE 'S' TO WS-FIM-ARQUIVO
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT EXPFOLHA-ARQ.
+           IF WS-EXPFOLHA-STATUS NOT = '00'
+               DISPLAY 'EXPFUNC: ERRO AO ABRIR EXPFOLHA - STATUS '
+                   WS-EXPFOLHA-STATUS
+               MOVE 'S' TO WS-FIM-ARQUIVO
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE 'MATRICULA,NOME,DEPARTAMENTO,SALARIO' TO EXP-LINHA.
+           WRITE EXP-LINHA.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-EXPORTAR-FUNCIONARIO - monta e grava uma linha CSV por
+      * funcionario lido do mestre.
+      ******************************************************************
+       2000-EXPORTAR-FUNCIONARIO.
+           IF EMP-ATIVO
+               MOVE EMP-SALARIO TO WS-SALARIO-EDITADO
+               STRING EMP-MATRICULA      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      EMP-NOME           DELIMITED BY '  '
+                      ','                DELIMITED BY SIZE
+                      EMP-DEPARTAMENTO   DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      WS-SALARIO-EDITADO DELIMITED BY SIZE
+                      INTO EXP-LINHA
+               END-STRING
+               WRITE EXP-LINHA
+               ADD 1 TO WS-QTD-EXPORTADOS
+           END-IF.
+           PERFORM 2900-LER-PROXIMO THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-LER-PROXIMO.
+           READ EMPREG-ARQ
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+           IF WS-EMPREG-STATUS = '10'
+               MOVE 'S' TO WS-FIM-ARQUIVO
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZAR - fecha os arquivos e informa quantos registros
+      * foram exportados.
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE EMPREG-ARQ.
+           CLOSE EXPFOLHA-ARQ.
+           DISPLAY 'EXPFUNC: ' WS-QTD-EXPORTADOS
+               ' FUNCIONARIOS EXPORTADOS PARA EXPFOLHA'.
+       9000-EXIT.
+           EXIT.
