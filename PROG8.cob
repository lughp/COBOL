@@ -1,32 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG8.
-      *    Programa que demonsta o uso de parágrafos
-      *    programa para somar dois números e exibir o resultado
+      *    Calculadora de horas x valor-hora, com hora extra.
+      *    Horas acima de 44 na semana sao pagas a 1,5x o valor-hora.
+      *    Nao aceita horas ou valor-hora zerados. O calculo em si e
+      *    feito por PROG8C, para ser reaproveitado por outros
+      *    programas da folha.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  PRIMEIRO-NUMERO PIC 9(2).
-       01  SEGUNDO-NUMERO PICTURE 99.
-       01  RESULTADO PICTURE IS 999.
+       01  PRIMEIRO-NUMERO PIC 9(3).
+       01  SEGUNDO-NUMERO PICTURE 9(3)V99.
+       01  RESULTADO PICTURE IS 9(5)V99.
       *01  RESULTADO PICTURE IS 9(3).
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           PERFORM RECEBE-PRIMEIRO-NUMERO UNTIL PRIMEIRO-NUMERO > ZERO.
+           PERFORM RECEBE-SEGUNDO-NUMERO UNTIL SEGUNDO-NUMERO > ZERO.
+           CALL "PROG8C" USING PRIMEIRO-NUMERO SEGUNDO-NUMERO RESULTADO.
+           PERFORM INFORMA-O-RESULTADO.
+           PERFORM PROGRAM-DONE.
 
        RECEBE-PRIMEIRO-NUMERO.
-           DISPLAY "Informe o primeiro numero: ".
+           DISPLAY "Informe as horas trabalhadas: ".
            ACCEPT PRIMEIRO-NUMERO.
 
        RECEBE-SEGUNDO-NUMERO.
-           DISPLAY "Informe o segundo numero: ".
+           DISPLAY "Informe o valor da hora: ".
            ACCEPT SEGUNDO-NUMERO.
-           COMPUTE RESULTADO = PRIMEIRO-NUMERO * SEGUNDO-NUMERO.
 
        INFORMA-O-RESULTADO.
-           DISPLAY "O resultado da multiplicacao eh: " RESULTADO.
+           DISPLAY "O valor a pagar eh: " RESULTADO.
 
        PROGRAM-DONE.
            STOP RUN.
